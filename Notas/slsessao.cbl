@@ -0,0 +1,3 @@
+           SELECT SESSAO-FILE ASSIGN TO "../SESSOES.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SESSAO-STATUS.
