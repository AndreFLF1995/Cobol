@@ -0,0 +1,3 @@
+           SELECT AUDIT-FILE ASSIGN TO "AUDITORIA.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
