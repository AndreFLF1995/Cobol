@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOTASTAT.
+      *--------------------------------------------------
+      * lote noturno: percorre o NOTAS-FILE e produz um resumo de
+      * aprovados/reprovados e a media da turma, para correr todas as
+      * noites depois de fechado o lancamento de notas do dia.
+      *--------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slnotas.cbl".
+
+           SELECT STATS-FILE ASSIGN TO "NOTAS_STATS.LST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fdnotas.cbl".
+
+           FD  STATS-FILE
+               LABEL RECORD IS STANDARD.
+           01  LINHA-STATS PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 WS-NOTAS-STATUS PIC XX.
+           77 SAI PIC X VALUE "N".
+           77 WS-NOTA-MINIMA PIC 99V99 VALUE 10.00.
+           77 WS-TOTAL-ALUNOS PIC 9(5) VALUE 0.
+           77 WS-TOTAL-APROVADOS PIC 9(5) VALUE 0.
+           77 WS-TOTAL-REPROVADOS PIC 9(5) VALUE 0.
+           77 WS-SOMA-MEDIAS PIC 9(7)V99 VALUE 0.
+           77 WS-MEDIA-TURMA PIC 999V99 VALUE 0.
+           77 WS-PCT-APROVADOS PIC 999V99 VALUE 0.
+           77 WS-PCT-REPROVADOS PIC 999V99 VALUE 0.
+
+           01 WS-LINHA-EDIT.
+               05 WS-LE-ROTULO PIC X(30).
+               05 WS-LE-VALOR  PIC ZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           OPEN INPUT NOTAS-FILE
+           OPEN OUTPUT STATS-FILE
+           PERFORM UNTIL SAI = "S"
+               READ NOTAS-FILE NEXT RECORD
+                   AT END
+                       MOVE "S" TO SAI
+                   NOT AT END
+                       IF ALUNO-ATIVO
+                           PERFORM ACUMULAR
+                       END-IF
+               END-READ
+           END-PERFORM
+           PERFORM CALCULAR
+           PERFORM ESCREVER-RESUMO
+           CLOSE NOTAS-FILE
+           CLOSE STATS-FILE
+           STOP RUN.
+
+           ACUMULAR.
+           ADD 1 TO WS-TOTAL-ALUNOS
+           ADD MEDIAALUNO TO WS-SOMA-MEDIAS
+           IF MEDIAALUNO NOT < WS-NOTA-MINIMA
+               ADD 1 TO WS-TOTAL-APROVADOS
+           ELSE
+               ADD 1 TO WS-TOTAL-REPROVADOS
+           END-IF
+           .
+
+           CALCULAR.
+           IF WS-TOTAL-ALUNOS > 0
+               COMPUTE WS-MEDIA-TURMA = WS-SOMA-MEDIAS / WS-TOTAL-ALUNOS
+               COMPUTE WS-PCT-APROVADOS =
+                   (WS-TOTAL-APROVADOS * 100) / WS-TOTAL-ALUNOS
+               COMPUTE WS-PCT-REPROVADOS =
+                   (WS-TOTAL-REPROVADOS * 100) / WS-TOTAL-ALUNOS
+           END-IF
+           .
+
+           ESCREVER-RESUMO.
+           MOVE SPACE TO LINHA-STATS
+           STRING "RESUMO NOTURNO - NOTAS-FILE" DELIMITED BY SIZE
+               INTO LINHA-STATS
+           WRITE LINHA-STATS
+
+           MOVE SPACE TO LINHA-STATS
+           WRITE LINHA-STATS
+
+           MOVE "TOTAL DE ALUNOS:" TO WS-LE-ROTULO
+           MOVE WS-TOTAL-ALUNOS TO WS-LE-VALOR
+           MOVE SPACE TO LINHA-STATS
+           WRITE LINHA-STATS FROM WS-LINHA-EDIT
+
+           MOVE "APROVADOS:" TO WS-LE-ROTULO
+           MOVE WS-TOTAL-APROVADOS TO WS-LE-VALOR
+           MOVE SPACE TO LINHA-STATS
+           WRITE LINHA-STATS FROM WS-LINHA-EDIT
+
+           MOVE "PERCENTAGEM APROVADOS:" TO WS-LE-ROTULO
+           MOVE WS-PCT-APROVADOS TO WS-LE-VALOR
+           MOVE SPACE TO LINHA-STATS
+           WRITE LINHA-STATS FROM WS-LINHA-EDIT
+
+           MOVE "REPROVADOS:" TO WS-LE-ROTULO
+           MOVE WS-TOTAL-REPROVADOS TO WS-LE-VALOR
+           MOVE SPACE TO LINHA-STATS
+           WRITE LINHA-STATS FROM WS-LINHA-EDIT
+
+           MOVE "PERCENTAGEM REPROVADOS:" TO WS-LE-ROTULO
+           MOVE WS-PCT-REPROVADOS TO WS-LE-VALOR
+           MOVE SPACE TO LINHA-STATS
+           WRITE LINHA-STATS FROM WS-LINHA-EDIT
+
+           MOVE "MEDIA DA TURMA:" TO WS-LE-ROTULO
+           MOVE WS-MEDIA-TURMA TO WS-LE-VALOR
+           MOVE SPACE TO LINHA-STATS
+           WRITE LINHA-STATS FROM WS-LINHA-EDIT
+           .
