@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOTASCSV.
+      *--------------------------------------------------
+      * exporta o NOTAS-FILE para um ficheiro CSV para a folha de
+      * calculo da secretaria, para o envio de notas ao ministerio.
+      *--------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slnotas.cbl".
+
+           SELECT CSV-FILE ASSIGN TO "NOTAS.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fdnotas.cbl".
+
+           FD  CSV-FILE
+               LABEL RECORD IS STANDARD.
+           01  LINHA-CSV PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 WS-NOTAS-STATUS PIC XX.
+           77 SAI PIC X VALUE "N".
+           77 WS-TOTAL-ALUNOS PIC 999 VALUE 0.
+           77 WS-D-NUMERO PIC 9(5).
+           77 WS-D-NOTA1  PIC Z9.99.
+           77 WS-D-NOTA2  PIC Z9.99.
+           77 WS-D-NOTA3  PIC Z9.99.
+           77 WS-D-MEDIA  PIC Z9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           OPEN INPUT NOTAS-FILE
+           OPEN OUTPUT CSV-FILE
+           PERFORM CABECALHO
+           PERFORM UNTIL SAI = "S"
+               READ NOTAS-FILE NEXT RECORD
+                   AT END
+                       MOVE "S" TO SAI
+                   NOT AT END
+                       IF ALUNO-ATIVO
+                           PERFORM DETALHE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE NOTAS-FILE
+           CLOSE CSV-FILE
+           STOP RUN.
+
+           CABECALHO.
+           MOVE SPACE TO LINHA-CSV
+           STRING "NUMERO,NOME,NOTA1,NOTA2,NOTA3,MEDIA"
+               DELIMITED BY SIZE INTO LINHA-CSV
+           WRITE LINHA-CSV
+           .
+
+           DETALHE.
+           MOVE NOTAS-NUMBER TO WS-D-NUMERO
+           MOVE NOTA1 TO WS-D-NOTA1
+           MOVE NOTA2 TO WS-D-NOTA2
+           MOVE NOTA3 TO WS-D-NOTA3
+           MOVE MEDIAALUNO TO WS-D-MEDIA
+           MOVE SPACE TO LINHA-CSV
+           STRING WS-D-NUMERO             DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  FUNCTION TRIM(NOMEALUNO) DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  WS-D-NOTA1              DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  WS-D-NOTA2              DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  WS-D-NOTA3              DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  WS-D-MEDIA              DELIMITED BY SIZE
+               INTO LINHA-CSV
+           WRITE LINHA-CSV
+           ADD 1 TO WS-TOTAL-ALUNOS
+           .
