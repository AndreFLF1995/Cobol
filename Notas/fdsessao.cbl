@@ -0,0 +1,7 @@
+       FD  SESSAO-FILE
+           LABEL RECORD IS STANDARD.
+       01  REG-SESSAO.
+           05 SESSAO-PROGRAMA     PIC X(15).
+           05 SESSAO-UTILIZADOR   PIC X(20).
+           05 SESSAO-EVENTO       PIC X(6).
+           05 SESSAO-TIMESTAMP    PIC X(26).
