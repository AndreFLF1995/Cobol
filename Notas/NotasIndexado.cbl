@@ -8,18 +8,46 @@
        FILE-CONTROL.
 
            COPY "slnotas.cbl".
+           COPY "slauditoria.cbl".
+           COPY "slsessao.cbl".
 
        DATA DIVISION.
        FILE SECTION.
            COPY "fdnotas.cbl".
+           COPY "fdauditoria.cbl".
+           COPY "fdsessao.cbl".
 
        WORKING-STORAGE SECTION.
            77 OPCAO PIC X(1).
            77 SAI PIC X(1).
+           77 WS-NOTAS-STATUS PIC XX.
+           77 WS-VALIDO PIC X.
+           77 WS-GRAVADO PIC X.
+           77 WS-NOME-PROCURA PIC A(20).
+           77 WS-COUNT-NOME PIC 9(3).
+           77 WS-ENCONTROU PIC X.
+           77 WS-NOTAS-NUMBER PIC 9(5).
+           77 WS-NOME-TEMP PIC A(20).
+           77 WS-NOTA-TEMP PIC 99V99.
+           77 WS-AUD-OP PIC X.
+           77 WS-AUD-NUM PIC 9(5).
+           77 WS-AUD-STATUS PIC XX.
+           77 WS-ANTES-NOTA1 PIC 99V99.
+           77 WS-ANTES-NOTA2 PIC 99V99.
+           77 WS-ANTES-NOTA3 PIC 99V99.
+           77 WS-ANTES-MEDIA PIC 99V99.
+           77 WS-DEPOIS-NOTA1 PIC 99V99.
+           77 WS-DEPOIS-NOTA2 PIC 99V99.
+           77 WS-DEPOIS-NOTA3 PIC 99V99.
+           77 WS-DEPOIS-MEDIA PIC 99V99.
+           77 WS-SESSAO-STATUS PIC XX.
+           77 WS-SESSAO-UTILIZADOR PIC X(20).
+           77 WS-SESSAO-EVENTO-TMP PIC X(6).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
        PROGRAM-BEGIN.
+           PERFORM REGISTAR-SESSAO-INICIO.
 
            INICIO.
            MOVE "N" TO SAI
@@ -30,6 +58,8 @@
                DISPLAY "        ***   2-LISTAR   ***".
                DISPLAY "     ***   3-PROCURAR NOME   ***".
                DISPLAY "        ***   4-APAGAR   ***".
+               DISPLAY "        ***   5-ALTERAR   ***".
+               DISPLAY "     ***   6-REPOR ALUNO   ***".
                DISPLAY "         ***   0-SAIR   ***".
 
            ACCEPT OPCAO.
@@ -38,17 +68,24 @@
                    PERFORM INSERIR
                WHEN "2"
                    PERFORM LISTAR
-      *         WHEN "3"
-      *             PERFORM ALTERAR
-      *         WHEN "4"
-      *             PERFORM APAGAR
+               WHEN "3"
+                   PERFORM PROCURAR
+               WHEN "4"
+                   PERFORM APAGAR
+               WHEN "5"
+                   PERFORM ALTERAR
+               WHEN "6"
+                   PERFORM REPOR
                WHEN "0"
                    PERFORM SAIR
            END-EVALUATE.
 
            INSERIR.
            OPEN I-O NOTAS-FILE
-           MOVE SPACE TO REG-ALUNO
+           MOVE "N" TO WS-GRAVADO
+           PERFORM UNTIL WS-GRAVADO = "S"
+               MOVE SPACE TO REG-ALUNO
+               MOVE ZERO TO NOTAS-NUM-DISCIPLINAS
                DISPLAY "POR FAVOR INSIRA O NUMERO DO ALUNO: "
                    ACCEPT NOTAS-NUMBER
 
@@ -64,42 +101,305 @@
                DISPLAY "INSIRA A TERCEIRA NOTA: "
                    ACCEPT NOTA3
 
-               WRITE REG-ALUNO
-           PERFORM VALIDAR
+               PERFORM VALIDAR
+               IF WS-VALIDO = "S"
+                   COMPUTE MEDIAALUNO = (NOTA1 + NOTA2 + NOTA3) / 3
+                   SET ALUNO-ATIVO TO TRUE
+                   WRITE REG-ALUNO
+                       INVALID KEY
+                           DISPLAY "ALUNO JA EXISTE!"
+                       NOT INVALID KEY
+                           MOVE "S" TO WS-GRAVADO
+                           PERFORM REGISTAR-AUDITORIA-INSERIR
+                   END-WRITE
+               END-IF
+           END-PERFORM
            CLOSE NOTAS-FILE
            PERFORM INICIO
            .
 
+           REGISTAR-AUDITORIA-INSERIR.
+           MOVE "I" TO WS-AUD-OP
+           MOVE NOTAS-NUMBER TO WS-AUD-NUM
+           MOVE ZERO TO WS-ANTES-NOTA1 WS-ANTES-NOTA2
+           MOVE ZERO TO WS-ANTES-NOTA3 WS-ANTES-MEDIA
+           MOVE NOTA1 TO WS-DEPOIS-NOTA1
+           MOVE NOTA2 TO WS-DEPOIS-NOTA2
+           MOVE NOTA3 TO WS-DEPOIS-NOTA3
+           MOVE MEDIAALUNO TO WS-DEPOIS-MEDIA
+           PERFORM REGISTAR-AUDITORIA
+           .
+
+           REGISTAR-AUDITORIA.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUD-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE WS-AUD-OP TO AUD-OPERACAO
+           MOVE WS-AUD-NUM TO AUD-NOTAS-NUMBER
+           MOVE WS-ANTES-NOTA1 TO AUD-A-NOTA1
+           MOVE WS-ANTES-NOTA2 TO AUD-A-NOTA2
+           MOVE WS-ANTES-NOTA3 TO AUD-A-NOTA3
+           MOVE WS-ANTES-MEDIA TO AUD-A-MEDIA
+           MOVE WS-DEPOIS-NOTA1 TO AUD-D-NOTA1
+           MOVE WS-DEPOIS-NOTA2 TO AUD-D-NOTA2
+           MOVE WS-DEPOIS-NOTA3 TO AUD-D-NOTA3
+           MOVE WS-DEPOIS-MEDIA TO AUD-D-MEDIA
+           WRITE REG-AUDITORIA
+           CLOSE AUDIT-FILE
+           .
+
            VALIDAR.
+           MOVE "S" TO WS-VALIDO
            IF NOMEALUNO = SPACE
                DISPLAY "TEM QUE INSERIR UM NOME!"
+               MOVE "N" TO WS-VALIDO
            END-IF
            IF NOTA1 = SPACE
                DISPLAY "TEM QUE INSERIR UM NUMERO!"
+               MOVE "N" TO WS-VALIDO
+           ELSE
+               IF NOTA1 > 20
+                   DISPLAY "A NOTA TEM DE ESTAR ENTRE 0 E 20!"
+                   MOVE "N" TO WS-VALIDO
+               END-IF
            END-IF
            IF NOTA2 = SPACE
                DISPLAY "TEM QUE INSERIR UM NUMERO!"
+               MOVE "N" TO WS-VALIDO
+           ELSE
+               IF NOTA2 > 20
+                   DISPLAY "A NOTA TEM DE ESTAR ENTRE 0 E 20!"
+                   MOVE "N" TO WS-VALIDO
+               END-IF
            END-IF
            IF NOTA3 = SPACE
                DISPLAY "TEM QUE INSERIR UM NUMERO!"
+               MOVE "N" TO WS-VALIDO
+           ELSE
+               IF NOTA3 > 20
+                   DISPLAY "A NOTA TEM DE ESTAR ENTRE 0 E 20!"
+                   MOVE "N" TO WS-VALIDO
+               END-IF
            END-IF.
 
            LISTAR.
            OPEN I-O NOTAS-FILE
+           MOVE "N" TO SAI
            PERFORM UNTIL SAI = "S"
            READ NOTAS-FILE
                AT END
                    MOVE "S" TO SAI
                NOT AT END
+               IF ALUNO-ATIVO
            DISPLAY "NOME: " NOMEALUNO
            DISPLAY "1a NOTA: " NOTA1
            DISPLAY "2a NOTA: " NOTA2
            DISPLAY "3a NOTA: " NOTA3
+           DISPLAY "MEDIA: " MEDIAALUNO
+               END-IF
            END-READ
            END-PERFORM
            CLOSE NOTAS-FILE
            PERFORM INICIO
            .
 
+           PROCURAR.
+           OPEN I-O NOTAS-FILE
+           DISPLAY "NOME (OU PARTE DO NOME) A PROCURAR: "
+               ACCEPT WS-NOME-PROCURA
+           MOVE "N" TO SAI
+           MOVE "N" TO WS-ENCONTROU
+           PERFORM UNTIL SAI = "S"
+           READ NOTAS-FILE
+               AT END
+                   MOVE "S" TO SAI
+               NOT AT END
+               IF ALUNO-ATIVO
+                   MOVE ZERO TO WS-COUNT-NOME
+                   INSPECT NOMEALUNO TALLYING WS-COUNT-NOME
+                       FOR ALL FUNCTION TRIM(WS-NOME-PROCURA)
+                   IF WS-COUNT-NOME > 0
+                       MOVE "S" TO WS-ENCONTROU
+                       DISPLAY "NUMERO: " NOTAS-NUMBER
+                       DISPLAY "NOME: " NOMEALUNO
+                       DISPLAY "1a NOTA: " NOTA1
+                       DISPLAY "2a NOTA: " NOTA2
+                       DISPLAY "3a NOTA: " NOTA3
+                       DISPLAY "MEDIA: " MEDIAALUNO
+                   END-IF
+               END-IF
+           END-READ
+           END-PERFORM
+           IF WS-ENCONTROU = "N"
+               DISPLAY "NENHUM ALUNO ENCONTRADO COM ESSE NOME."
+           END-IF
+           CLOSE NOTAS-FILE
+           PERFORM INICIO
+           .
+
+           ALTERAR.
+           OPEN I-O NOTAS-FILE
+           DISPLAY "NUMERO DO ALUNO A ALTERAR: "
+               ACCEPT WS-NOTAS-NUMBER
+           MOVE WS-NOTAS-NUMBER TO NOTAS-NUMBER
+           READ NOTAS-FILE KEY IS NOTAS-NUMBER
+               INVALID KEY
+                   DISPLAY "ALUNO NAO ENCONTRADO!"
+               NOT INVALID KEY
+                   IF ALUNO-INATIVO
+                       DISPLAY "ALUNO APAGADO. USE REPOR ANTES."
+                   ELSE
+                       DISPLAY "REGISTO ATUAL:"
+                       DISPLAY "NOME: " NOMEALUNO
+                       DISPLAY "1a NOTA: " NOTA1
+                       DISPLAY "2a NOTA: " NOTA2
+                       DISPLAY "3a NOTA: " NOTA3
+                       DISPLAY "MEDIA: " MEDIAALUNO
+                       MOVE NOTA1 TO WS-ANTES-NOTA1
+                       MOVE NOTA2 TO WS-ANTES-NOTA2
+                       MOVE NOTA3 TO WS-ANTES-NOTA3
+                       MOVE MEDIAALUNO TO WS-ANTES-MEDIA
+                       DISPLAY "NOVO NOME (ENTER PARA MANTER): "
+                           ACCEPT WS-NOME-TEMP
+                       IF WS-NOME-TEMP NOT = SPACES
+                           MOVE WS-NOME-TEMP TO NOMEALUNO
+                       END-IF
+                       MOVE 99.99 TO WS-NOTA-TEMP
+                       DISPLAY "NOVA 1a NOTA (ENTER PARA MANTER): "
+                           ACCEPT WS-NOTA-TEMP
+                       IF WS-NOTA-TEMP NOT = 99.99
+                           IF WS-NOTA-TEMP > 20
+                               DISPLAY "NOTA INVALIDA (0-20). MANTIDA."
+                           ELSE
+                               MOVE WS-NOTA-TEMP TO NOTA1
+                           END-IF
+                       END-IF
+                       MOVE 99.99 TO WS-NOTA-TEMP
+                       DISPLAY "NOVA 2a NOTA (ENTER PARA MANTER): "
+                           ACCEPT WS-NOTA-TEMP
+                       IF WS-NOTA-TEMP NOT = 99.99
+                           IF WS-NOTA-TEMP > 20
+                               DISPLAY "NOTA INVALIDA (0-20). MANTIDA."
+                           ELSE
+                               MOVE WS-NOTA-TEMP TO NOTA2
+                           END-IF
+                       END-IF
+                       MOVE 99.99 TO WS-NOTA-TEMP
+                       DISPLAY "NOVA 3a NOTA (ENTER PARA MANTER): "
+                           ACCEPT WS-NOTA-TEMP
+                       IF WS-NOTA-TEMP NOT = 99.99
+                           IF WS-NOTA-TEMP > 20
+                               DISPLAY "NOTA INVALIDA (0-20). MANTIDA."
+                           ELSE
+                               MOVE WS-NOTA-TEMP TO NOTA3
+                           END-IF
+                       END-IF
+                       COMPUTE MEDIAALUNO = (NOTA1 + NOTA2 + NOTA3) / 3
+                       REWRITE REG-ALUNO
+                       MOVE "A" TO WS-AUD-OP
+                       MOVE WS-NOTAS-NUMBER TO WS-AUD-NUM
+                       MOVE NOTA1 TO WS-DEPOIS-NOTA1
+                       MOVE NOTA2 TO WS-DEPOIS-NOTA2
+                       MOVE NOTA3 TO WS-DEPOIS-NOTA3
+                       MOVE MEDIAALUNO TO WS-DEPOIS-MEDIA
+                       PERFORM REGISTAR-AUDITORIA
+                       DISPLAY "ALUNO ALTERADO COM SUCESSO."
+                   END-IF
+           END-READ
+           CLOSE NOTAS-FILE
+           PERFORM INICIO
+           .
+
+           APAGAR.
+           OPEN I-O NOTAS-FILE
+           DISPLAY "NUMERO DO ALUNO A APAGAR: "
+               ACCEPT WS-NOTAS-NUMBER
+           MOVE WS-NOTAS-NUMBER TO NOTAS-NUMBER
+           READ NOTAS-FILE KEY IS NOTAS-NUMBER
+               INVALID KEY
+                   DISPLAY "ALUNO NAO ENCONTRADO!"
+               NOT INVALID KEY
+                   IF ALUNO-INATIVO
+                       DISPLAY "ALUNO JA ESTAVA APAGADO."
+                   ELSE
+                       MOVE "D" TO WS-AUD-OP
+                       MOVE WS-NOTAS-NUMBER TO WS-AUD-NUM
+                       MOVE NOTA1 TO WS-ANTES-NOTA1
+                       MOVE NOTA2 TO WS-ANTES-NOTA2
+                       MOVE NOTA3 TO WS-ANTES-NOTA3
+                       MOVE MEDIAALUNO TO WS-ANTES-MEDIA
+                       MOVE ZERO TO WS-DEPOIS-NOTA1 WS-DEPOIS-NOTA2
+                       MOVE ZERO TO WS-DEPOIS-NOTA3 WS-DEPOIS-MEDIA
+                       SET ALUNO-INATIVO TO TRUE
+                       REWRITE REG-ALUNO
+                       PERFORM REGISTAR-AUDITORIA
+                       DISPLAY "ALUNO APAGADO (INATIVO) COM SUCESSO."
+                   END-IF
+           END-READ
+           CLOSE NOTAS-FILE
+           PERFORM INICIO
+           .
+
+           REPOR.
+           OPEN I-O NOTAS-FILE
+           DISPLAY "NUMERO DO ALUNO A REPOR: "
+               ACCEPT WS-NOTAS-NUMBER
+           MOVE WS-NOTAS-NUMBER TO NOTAS-NUMBER
+           READ NOTAS-FILE KEY IS NOTAS-NUMBER
+               INVALID KEY
+                   DISPLAY "ALUNO NAO ENCONTRADO!"
+               NOT INVALID KEY
+                   IF ALUNO-ATIVO
+                       DISPLAY "ALUNO JA ESTA ATIVO."
+                   ELSE
+                       MOVE "R" TO WS-AUD-OP
+                       MOVE WS-NOTAS-NUMBER TO WS-AUD-NUM
+                       MOVE ZERO TO WS-ANTES-NOTA1 WS-ANTES-NOTA2
+                       MOVE ZERO TO WS-ANTES-NOTA3 WS-ANTES-MEDIA
+                       MOVE NOTA1 TO WS-DEPOIS-NOTA1
+                       MOVE NOTA2 TO WS-DEPOIS-NOTA2
+                       MOVE NOTA3 TO WS-DEPOIS-NOTA3
+                       MOVE MEDIAALUNO TO WS-DEPOIS-MEDIA
+                       SET ALUNO-ATIVO TO TRUE
+                       REWRITE REG-ALUNO
+                       PERFORM REGISTAR-AUDITORIA
+                       DISPLAY "ALUNO REPOSTO COM SUCESSO."
+                   END-IF
+           END-READ
+           CLOSE NOTAS-FILE
+           PERFORM INICIO
+           .
+
+           REGISTAR-SESSAO-INICIO.
+           MOVE "INICIO" TO WS-SESSAO-EVENTO-TMP
+           PERFORM REGISTAR-SESSAO
+           .
+
+           REGISTAR-SESSAO-FIM.
+           MOVE "FIM" TO WS-SESSAO-EVENTO-TMP
+           PERFORM REGISTAR-SESSAO
+           .
+
+           REGISTAR-SESSAO.
+           ACCEPT WS-SESSAO-UTILIZADOR FROM ENVIRONMENT "USER"
+           OPEN EXTEND SESSAO-FILE
+           IF WS-SESSAO-STATUS = "35"
+               OPEN OUTPUT SESSAO-FILE
+               CLOSE SESSAO-FILE
+               OPEN EXTEND SESSAO-FILE
+           END-IF
+           MOVE "NOTAS" TO SESSAO-PROGRAMA
+           MOVE WS-SESSAO-UTILIZADOR TO SESSAO-UTILIZADOR
+           MOVE WS-SESSAO-EVENTO-TMP TO SESSAO-EVENTO
+           MOVE FUNCTION CURRENT-DATE TO SESSAO-TIMESTAMP
+           WRITE REG-SESSAO
+           CLOSE SESSAO-FILE
+           .
+
            SAIR.
+               PERFORM REGISTAR-SESSAO-FIM
                STOP RUN.
