@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOTASREL.
+      *--------------------------------------------------
+      * imprime uma pauta paginada da turma a partir do NOTAS-FILE,
+      * pronta para imprimir ou enviar em PDF no final do periodo.
+      *--------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slnotas.cbl".
+
+           SELECT REPORT-FILE ASSIGN TO "NOTAS.LST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fdnotas.cbl".
+
+           FD  REPORT-FILE
+               LABEL RECORD IS STANDARD.
+           01  LINHA-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 WS-NOTAS-STATUS PIC XX.
+           77 SAI PIC X VALUE "N".
+           77 WS-LINHAS-PAGINA PIC 99 VALUE 0.
+           77 WS-MAX-LINHAS PIC 99 VALUE 20.
+           77 WS-PAGINA PIC 999 VALUE 0.
+           77 WS-TOTAL-ALUNOS PIC 999 VALUE 0.
+
+           01 WS-CABECALHO1.
+               05 FILLER PIC X(24) VALUE "ESCOLA - PAUTA DE NOTAS".
+               05 FILLER PIC X(9)  VALUE "PAGINA: ".
+               05 WS-CAB-PAGINA PIC ZZ9.
+
+           01 WS-CABECALHO2.
+               05 FILLER PIC X(10) VALUE "NUMERO".
+               05 FILLER PIC X(22) VALUE "NOME".
+               05 FILLER PIC X(8)  VALUE "NOTA1".
+               05 FILLER PIC X(8)  VALUE "NOTA2".
+               05 FILLER PIC X(8)  VALUE "NOTA3".
+               05 FILLER PIC X(8)  VALUE "MEDIA".
+
+           01 WS-LINHA-DETALHE.
+               05 WS-D-NUMERO PIC ZZZZ9.
+               05 FILLER      PIC X(5) VALUE SPACE.
+               05 WS-D-NOME   PIC X(20).
+               05 FILLER      PIC X(2) VALUE SPACE.
+               05 WS-D-NOTA1  PIC ZZ.99.
+               05 FILLER      PIC X(3) VALUE SPACE.
+               05 WS-D-NOTA2  PIC ZZ.99.
+               05 FILLER      PIC X(3) VALUE SPACE.
+               05 WS-D-NOTA3  PIC ZZ.99.
+               05 FILLER      PIC X(3) VALUE SPACE.
+               05 WS-D-MEDIA  PIC ZZ.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+           OPEN INPUT NOTAS-FILE
+           OPEN OUTPUT REPORT-FILE
+           PERFORM CABECALHO
+           PERFORM UNTIL SAI = "S"
+               READ NOTAS-FILE NEXT RECORD
+                   AT END
+                       MOVE "S" TO SAI
+                   NOT AT END
+                       IF ALUNO-ATIVO
+                           PERFORM DETALHE
+                       END-IF
+               END-READ
+           END-PERFORM
+           PERFORM RODAPE
+           CLOSE NOTAS-FILE
+           CLOSE REPORT-FILE
+           STOP RUN.
+
+           CABECALHO.
+           ADD 1 TO WS-PAGINA
+           MOVE WS-PAGINA TO WS-CAB-PAGINA
+           WRITE LINHA-RELATORIO FROM WS-CABECALHO1
+           MOVE SPACE TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           WRITE LINHA-RELATORIO FROM WS-CABECALHO2
+           MOVE SPACE TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           MOVE ZERO TO WS-LINHAS-PAGINA
+           .
+
+           DETALHE.
+           IF WS-LINHAS-PAGINA NOT < WS-MAX-LINHAS
+               PERFORM CABECALHO
+           END-IF
+           MOVE NOTAS-NUMBER TO WS-D-NUMERO
+           MOVE NOMEALUNO TO WS-D-NOME
+           MOVE NOTA1 TO WS-D-NOTA1
+           MOVE NOTA2 TO WS-D-NOTA2
+           MOVE NOTA3 TO WS-D-NOTA3
+           MOVE MEDIAALUNO TO WS-D-MEDIA
+           WRITE LINHA-RELATORIO FROM WS-LINHA-DETALHE
+           ADD 1 TO WS-LINHAS-PAGINA
+           ADD 1 TO WS-TOTAL-ALUNOS
+           .
+
+           RODAPE.
+           MOVE SPACE TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           STRING "TOTAL DE ALUNOS: " WS-TOTAL-ALUNOS
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           .
