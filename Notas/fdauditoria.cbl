@@ -0,0 +1,16 @@
+       FD  AUDIT-FILE
+           LABEL RECORD IS STANDARD.
+       01  REG-AUDITORIA.
+           05 AUD-TIMESTAMP        PIC X(26).
+           05 AUD-OPERACAO         PIC X(1).
+           05 AUD-NOTAS-NUMBER     PIC 9(5).
+           05 AUD-ANTES.
+               10 AUD-A-NOTA1      PIC 99V99.
+               10 AUD-A-NOTA2      PIC 99V99.
+               10 AUD-A-NOTA3      PIC 99V99.
+               10 AUD-A-MEDIA      PIC 99V99.
+           05 AUD-DEPOIS.
+               10 AUD-D-NOTA1      PIC 99V99.
+               10 AUD-D-NOTA2      PIC 99V99.
+               10 AUD-D-NOTA3      PIC 99V99.
+               10 AUD-D-MEDIA      PIC 99V99.
