@@ -0,0 +1,18 @@
+       FD  NOTAS-FILE
+           LABEL RECORD IS STANDARD.
+       01  REG-ALUNO.
+           05 NOTAS-NUMBER        PIC 9(5).
+           05 NOMEALUNO           PIC A(20).
+           05 NOTA1               PIC 99V99.
+           05 NOTA2               PIC 99V99.
+           05 NOTA3               PIC 99V99.
+           05 MEDIAALUNO          PIC 99V99.
+           05 NOTAS-STATUS        PIC X.
+               88 ALUNO-ATIVO     VALUE "A".
+               88 ALUNO-INATIVO   VALUE "I".
+           05 NOTAS-NUM-DISCIPLINAS PIC 9(2).
+           05 NOTAS-DISCIPLINAS   OCCURS 12 TIMES
+                                   INDEXED BY IDX-DISC.
+               10 DISC-CODIGO      PIC X(6).
+               10 DISC-PERIODO     PIC 9(1).
+               10 DISC-NOTA        PIC 99V99.
