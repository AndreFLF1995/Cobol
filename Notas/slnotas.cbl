@@ -0,0 +1,5 @@
+           SELECT NOTAS-FILE ASSIGN TO "NOTAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NOTAS-NUMBER
+               FILE STATUS IS WS-NOTAS-STATUS.
