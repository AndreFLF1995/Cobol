@@ -8,20 +8,49 @@
        FILE-CONTROL.
 
            COPY "slnotas.cbl".
+           COPY "slauditoria.cbl".
+           COPY "slsessao.cbl".
 
        DATA DIVISION.
        FILE SECTION.
            COPY "fdnotas.cbl".
+           COPY "fdauditoria.cbl".
+           COPY "fdsessao.cbl".
 
        WORKING-STORAGE SECTION.
            77 OPCAO                 PIC X(1).
            77 SAI                   PIC X(1).
+           77 WS-NOTAS-STATUS       PIC XX.
            77 WS-NOTAS-NUMBER       PIC 9(5).
            77 WS-NOMEALUNO          PIC A(20).
-           77 WS-NOTA1              PIC 99.
-           77 WS-NOTA2              PIC 99.
-           77 WS-NOTA3              PIC 99.
-           77 WS-MEDIAALUNO         PIC 99.
+           77 WS-NOTA1              PIC 99V99.
+           77 WS-NOTA2              PIC 99V99.
+           77 WS-NOTA3              PIC 99V99.
+           77 WS-MEDIAALUNO         PIC 99V99.
+           77 WS-VALIDO             PIC X.
+           77 WS-ANTES-NOTA1        PIC 99V99.
+           77 WS-ANTES-NOTA2        PIC 99V99.
+           77 WS-ANTES-NOTA3        PIC 99V99.
+           77 WS-ANTES-MEDIA        PIC 99V99.
+           77 WS-DEPOIS-NOTA1       PIC 99V99.
+           77 WS-DEPOIS-NOTA2       PIC 99V99.
+           77 WS-DEPOIS-NOTA3       PIC 99V99.
+           77 WS-DEPOIS-MEDIA       PIC 99V99.
+           77 WS-AUD-OP             PIC X.
+           77 WS-AUD-NUM            PIC 9(5).
+           77 WS-AUD-STATUS         PIC XX.
+           77 WS-NUM-DISCIPLINAS    PIC 9(2).
+           77 WS-IDX-DISC           PIC 9(2).
+           77 WS-DISC-CODIGO        PIC X(6).
+           77 WS-DISC-PERIODO       PIC 9(1).
+           77 WS-DISC-NOTA          PIC 99V99.
+           77 WS-PESO1              PIC 9V99 VALUE 1.00.
+           77 WS-PESO2              PIC 9V99 VALUE 1.00.
+           77 WS-PESO3              PIC 9V99 VALUE 1.00.
+           77 WS-SOMA-PESOS         PIC 99V99.
+           77 WS-SESSAO-STATUS      PIC XX.
+           77 WS-SESSAO-UTILIZADOR  PIC X(20).
+           77 WS-SESSAO-EVENTO-TMP  PIC X(6).
 
        SCREEN SECTION.
        01 MENU-SCREEN.
@@ -31,9 +60,10 @@
            05 LINE 4 COL 1 VALUE "2 - LISTAR TODOS".
            05 LINE 5 COL 1 VALUE "3 - ALTERAR".
            05 LINE 6 COL 1 VALUE "4 - APAGAR".
-           05 LINE 7 COL 1 VALUE "0 - SAIR".
-           05 LINE 9 COL 1 VALUE "OPCAO: ".
-           05 LINE 9 COL 8 PIC X(1) TO OPCAO.
+           05 LINE 7 COL 1 VALUE "5 - REPOR ALUNO APAGADO".
+           05 LINE 8 COL 1 VALUE "0 - SAIR".
+           05 LINE 10 COL 1 VALUE "OPCAO: ".
+           05 LINE 10 COL 8 PIC X(1) TO OPCAO.
 
        01 INSERIR-SCREEN.
            05 LINE 1 COL 1 BLANK SCREEN.
@@ -88,6 +118,7 @@
        PROCEDURE DIVISION.
        MAIN SECTION.
        PROGRAM-BEGIN.
+           PERFORM REGISTAR-SESSAO-INICIO.
 
            INICIO.
            PERFORM UNTIL OPCAO = "0"
@@ -103,28 +134,122 @@
                        PERFORM ALTERAR
                    WHEN "4"
                        PERFORM APAGAR
+                   WHEN "5"
+                       PERFORM REPOR
                    WHEN OTHER
                        DISPLAY "OPCAO INVALIDA. TENTE NOVAMENTE."
                END-EVALUATE
            END-PERFORM
+           PERFORM REGISTAR-SESSAO-FIM
            STOP RUN.
 
        INSERIR.
-           DISPLAY INSERIR-SCREEN
-           ACCEPT INSERIR-SCREEN
-
+           MOVE "N" TO WS-VALIDO
+           PERFORM UNTIL WS-VALIDO = "S"
+               DISPLAY INSERIR-SCREEN
+               ACCEPT INSERIR-SCREEN
+               PERFORM VALIDAR-NOTAS
+           END-PERFORM
 
            OPEN I-O NOTAS-FILE
+           INITIALIZE REG-ALUNO
            MOVE WS-NOTAS-NUMBER TO NOTAS-NUMBER
            MOVE WS-NOMEALUNO TO NOMEALUNO
            MOVE WS-NOTA1 TO NOTA1
            MOVE WS-NOTA2 TO NOTA2
            MOVE WS-NOTA3 TO NOTA3
-           COMPUTE WS-MEDIAALUNO = (WS-NOTA1 + WS-NOTA2 + WS-NOTA3) / 3
+           PERFORM PEDIR-PESOS
+           COMPUTE WS-MEDIAALUNO ROUNDED =
+               (WS-NOTA1 * WS-PESO1 + WS-NOTA2 * WS-PESO2
+                   + WS-NOTA3 * WS-PESO3) / WS-SOMA-PESOS
            MOVE WS-MEDIAALUNO TO MEDIAALUNO
+           SET ALUNO-ATIVO TO TRUE
+           PERFORM REGISTAR-DISCIPLINAS
            WRITE REG-ALUNO
+           MOVE "I" TO WS-AUD-OP
+           MOVE NOTAS-NUMBER TO WS-AUD-NUM
+           MOVE ZERO TO WS-ANTES-NOTA1 WS-ANTES-NOTA2
+           MOVE ZERO TO WS-ANTES-NOTA3 WS-ANTES-MEDIA
+           MOVE NOTA1 TO WS-DEPOIS-NOTA1
+           MOVE NOTA2 TO WS-DEPOIS-NOTA2
+           MOVE NOTA3 TO WS-DEPOIS-NOTA3
+           MOVE MEDIAALUNO TO WS-DEPOIS-MEDIA
+           PERFORM REGISTAR-AUDITORIA
            CLOSE NOTAS-FILE.
 
+       REGISTAR-AUDITORIA.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUD-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE WS-AUD-OP TO AUD-OPERACAO
+           MOVE WS-AUD-NUM TO AUD-NOTAS-NUMBER
+           MOVE WS-ANTES-NOTA1 TO AUD-A-NOTA1
+           MOVE WS-ANTES-NOTA2 TO AUD-A-NOTA2
+           MOVE WS-ANTES-NOTA3 TO AUD-A-NOTA3
+           MOVE WS-ANTES-MEDIA TO AUD-A-MEDIA
+           MOVE WS-DEPOIS-NOTA1 TO AUD-D-NOTA1
+           MOVE WS-DEPOIS-NOTA2 TO AUD-D-NOTA2
+           MOVE WS-DEPOIS-NOTA3 TO AUD-D-NOTA3
+           MOVE WS-DEPOIS-MEDIA TO AUD-D-MEDIA
+           WRITE REG-AUDITORIA
+           CLOSE AUDIT-FILE
+           .
+
+       PEDIR-PESOS.
+           MOVE 1.00 TO WS-PESO1
+           MOVE 1.00 TO WS-PESO2
+           MOVE 1.00 TO WS-PESO3
+           DISPLAY "PESOS DAS NOTAS (ENTER = 1.00, IGUAIS):"
+           DISPLAY "PESO DA 1a NOTA: "
+           ACCEPT WS-PESO1
+           IF WS-PESO1 = ZERO
+               MOVE 1.00 TO WS-PESO1
+           END-IF
+           DISPLAY "PESO DA 2a NOTA: "
+           ACCEPT WS-PESO2
+           IF WS-PESO2 = ZERO
+               MOVE 1.00 TO WS-PESO2
+           END-IF
+           DISPLAY "PESO DA 3a NOTA: "
+           ACCEPT WS-PESO3
+           IF WS-PESO3 = ZERO
+               MOVE 1.00 TO WS-PESO3
+           END-IF
+           COMPUTE WS-SOMA-PESOS = WS-PESO1 + WS-PESO2 + WS-PESO3
+           .
+
+       REGISTAR-DISCIPLINAS.
+           MOVE 0 TO WS-NUM-DISCIPLINAS
+           DISPLAY "DISCIPLINAS ADICIONAIS (0-12) ALEM DA PRINCIPAL: "
+           ACCEPT WS-NUM-DISCIPLINAS
+           IF WS-NUM-DISCIPLINAS > 12
+               MOVE 12 TO WS-NUM-DISCIPLINAS
+           END-IF
+           MOVE WS-NUM-DISCIPLINAS TO NOTAS-NUM-DISCIPLINAS
+           PERFORM VARYING WS-IDX-DISC FROM 1 BY 1
+                   UNTIL WS-IDX-DISC > WS-NUM-DISCIPLINAS
+               DISPLAY "CODIGO DA DISCIPLINA " WS-IDX-DISC ": "
+               ACCEPT WS-DISC-CODIGO
+               DISPLAY "PERIODO (1-3): "
+               ACCEPT WS-DISC-PERIODO
+               DISPLAY "NOTA (0-20): "
+               ACCEPT WS-DISC-NOTA
+               MOVE WS-DISC-CODIGO TO DISC-CODIGO(WS-IDX-DISC)
+               MOVE WS-DISC-PERIODO TO DISC-PERIODO(WS-IDX-DISC)
+               MOVE WS-DISC-NOTA TO DISC-NOTA(WS-IDX-DISC)
+           END-PERFORM.
+
+       VALIDAR-NOTAS.
+           MOVE "S" TO WS-VALIDO
+           IF WS-NOTA1 > 20 OR WS-NOTA2 > 20 OR WS-NOTA3 > 20
+               DISPLAY "AS NOTAS TEM DE ESTAR ENTRE 0 E 20!"
+               MOVE "N" TO WS-VALIDO
+           END-IF.
+
        LISTAR.
            OPEN INPUT NOTAS-FILE
            PERFORM UNTIL SAI = "S"
@@ -132,7 +257,21 @@
                    AT END
                        MOVE "S" TO SAI
                    NOT AT END
-                       DISPLAY LISTAR-SCREEN
+                       IF ALUNO-ATIVO
+                           DISPLAY LISTAR-SCREEN
+                           IF NOTAS-NUM-DISCIPLINAS > 0
+                               PERFORM VARYING WS-IDX-DISC FROM 1 BY 1
+                                   UNTIL WS-IDX-DISC >
+                                       NOTAS-NUM-DISCIPLINAS
+                                   DISPLAY "  DISCIPLINA "
+                                       DISC-CODIGO(WS-IDX-DISC)
+                                       " PERIODO "
+                                       DISC-PERIODO(WS-IDX-DISC)
+                                       " NOTA "
+                                       DISC-NOTA(WS-IDX-DISC)
+                               END-PERFORM
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE NOTAS-FILE.
@@ -145,27 +284,60 @@
                INVALID KEY
                    DISPLAY "ALUNO NAO ENCONTRADO!"
                NOT INVALID KEY
+                   IF ALUNO-INATIVO
+                       DISPLAY "ALUNO APAGADO. USE REPOR ANTES."
+                   ELSE
                    DISPLAY "REGISTO ATUAL:"
                    DISPLAY LISTAR-SCREEN
+                   MOVE NOTA1 TO WS-ANTES-NOTA1
+                   MOVE NOTA2 TO WS-ANTES-NOTA2
+                   MOVE NOTA3 TO WS-ANTES-NOTA3
+                   MOVE MEDIAALUNO TO WS-ANTES-MEDIA
                    DISPLAY "INSIRA NOVOS DADOS (ENTER PARA MANTER):"
                    ACCEPT WS-NOMEALUNO
             IF WS-NOMEALUNO NOT = SPACES
                 MOVE WS-NOMEALUNO TO NOMEALUNO
             END-IF
+            MOVE 99.99 TO WS-NOTA1
             ACCEPT WS-NOTA1
-            IF WS-NOTA1 NOT = 0
-                MOVE WS-NOTA1 TO NOTA1
+            IF WS-NOTA1 NOT = 99.99
+                IF WS-NOTA1 > 20
+                    DISPLAY "A NOTA TEM DE ESTAR ENTRE 0 E 20! MANTIDA."
+                ELSE
+                    MOVE WS-NOTA1 TO NOTA1
+                END-IF
             END-IF
+            MOVE 99.99 TO WS-NOTA2
             ACCEPT WS-NOTA2
-            IF WS-NOTA2 NOT = 0
-                MOVE WS-NOTA2 TO NOTA2
+            IF WS-NOTA2 NOT = 99.99
+                IF WS-NOTA2 > 20
+                    DISPLAY "A NOTA TEM DE ESTAR ENTRE 0 E 20! MANTIDA."
+                ELSE
+                    MOVE WS-NOTA2 TO NOTA2
+                END-IF
             END-IF
+            MOVE 99.99 TO WS-NOTA3
             ACCEPT WS-NOTA3
-            IF WS-NOTA3 NOT = 0
-                MOVE WS-NOTA3 TO NOTA3
+            IF WS-NOTA3 NOT = 99.99
+                IF WS-NOTA3 > 20
+                    DISPLAY "A NOTA TEM DE ESTAR ENTRE 0 E 20! MANTIDA."
+                ELSE
+                    MOVE WS-NOTA3 TO NOTA3
+                END-IF
             END-IF
-            COMPUTE MEDIAALUNO = (NOTA1 + NOTA2 + NOTA3) / 3
+            PERFORM PEDIR-PESOS
+            COMPUTE MEDIAALUNO ROUNDED =
+                (NOTA1 * WS-PESO1 + NOTA2 * WS-PESO2
+                    + NOTA3 * WS-PESO3) / WS-SOMA-PESOS
             REWRITE REG-ALUNO
+            MOVE "A" TO WS-AUD-OP
+            MOVE WS-NOTAS-NUMBER TO WS-AUD-NUM
+            MOVE NOTA1 TO WS-DEPOIS-NOTA1
+            MOVE NOTA2 TO WS-DEPOIS-NOTA2
+            MOVE NOTA3 TO WS-DEPOIS-NOTA3
+            MOVE MEDIAALUNO TO WS-DEPOIS-MEDIA
+            PERFORM REGISTAR-AUDITORIA
+                   END-IF
            CLOSE NOTAS-FILE.
 
        APAGAR.
@@ -176,11 +348,78 @@
                INVALID KEY
                    DISPLAY "ALUNO NAO ENCONTRADO!"
                NOT INVALID KEY
-                   DELETE NOTAS-FILE
-                   DISPLAY "ALUNO APAGADO COM SUCESSO."
+                   IF ALUNO-INATIVO
+                       DISPLAY "ALUNO JA ESTAVA APAGADO."
+                   ELSE
+                       MOVE "D" TO WS-AUD-OP
+                       MOVE WS-NOTAS-NUMBER TO WS-AUD-NUM
+                       MOVE NOTA1 TO WS-ANTES-NOTA1
+                       MOVE NOTA2 TO WS-ANTES-NOTA2
+                       MOVE NOTA3 TO WS-ANTES-NOTA3
+                       MOVE MEDIAALUNO TO WS-ANTES-MEDIA
+                       MOVE ZERO TO WS-DEPOIS-NOTA1 WS-DEPOIS-NOTA2
+                       MOVE ZERO TO WS-DEPOIS-NOTA3 WS-DEPOIS-MEDIA
+                       SET ALUNO-INATIVO TO TRUE
+                       REWRITE REG-ALUNO
+                       PERFORM REGISTAR-AUDITORIA
+                       DISPLAY "ALUNO APAGADO (INATIVO) COM SUCESSO."
+                   END-IF
+           END-READ
+           CLOSE NOTAS-FILE.
+
+       REPOR.
+           DISPLAY APAGAR-SCREEN
+           ACCEPT WS-NOTAS-NUMBER
+           OPEN I-O NOTAS-FILE
+           READ NOTAS-FILE KEY IS WS-NOTAS-NUMBER
+               INVALID KEY
+                   DISPLAY "ALUNO NAO ENCONTRADO!"
+               NOT INVALID KEY
+                   IF ALUNO-ATIVO
+                       DISPLAY "ALUNO JA ESTA ATIVO."
+                   ELSE
+                       MOVE "R" TO WS-AUD-OP
+                       MOVE WS-NOTAS-NUMBER TO WS-AUD-NUM
+                       MOVE ZERO TO WS-ANTES-NOTA1 WS-ANTES-NOTA2
+                       MOVE ZERO TO WS-ANTES-NOTA3 WS-ANTES-MEDIA
+                       MOVE NOTA1 TO WS-DEPOIS-NOTA1
+                       MOVE NOTA2 TO WS-DEPOIS-NOTA2
+                       MOVE NOTA3 TO WS-DEPOIS-NOTA3
+                       MOVE MEDIAALUNO TO WS-DEPOIS-MEDIA
+                       SET ALUNO-ATIVO TO TRUE
+                       REWRITE REG-ALUNO
+                       PERFORM REGISTAR-AUDITORIA
+                       DISPLAY "ALUNO REPOSTO COM SUCESSO."
+                   END-IF
            END-READ
-           CLOSE NOTAS-FILE
-           PERFORM INICIO.
+           CLOSE NOTAS-FILE.
+
+       REGISTAR-SESSAO-INICIO.
+           MOVE "INICIO" TO WS-SESSAO-EVENTO-TMP
+           PERFORM REGISTAR-SESSAO
+           .
+
+       REGISTAR-SESSAO-FIM.
+           MOVE "FIM" TO WS-SESSAO-EVENTO-TMP
+           PERFORM REGISTAR-SESSAO
+           .
+
+       REGISTAR-SESSAO.
+           ACCEPT WS-SESSAO-UTILIZADOR FROM ENVIRONMENT "USER"
+           OPEN EXTEND SESSAO-FILE
+           IF WS-SESSAO-STATUS = "35"
+               OPEN OUTPUT SESSAO-FILE
+               CLOSE SESSAO-FILE
+               OPEN EXTEND SESSAO-FILE
+           END-IF
+           MOVE "NOTAS" TO SESSAO-PROGRAMA
+           MOVE WS-SESSAO-UTILIZADOR TO SESSAO-UTILIZADOR
+           MOVE WS-SESSAO-EVENTO-TMP TO SESSAO-EVENTO
+           MOVE FUNCTION CURRENT-DATE TO SESSAO-TIMESTAMP
+           WRITE REG-SESSAO
+           CLOSE SESSAO-FILE
+           .
 
        SAIR.
+           PERFORM REGISTAR-SESSAO-FIM
            STOP RUN.
