@@ -1,504 +1,535 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 SUDOKU.
-           05 LINHA OCCURS 9 TIMES.
-               10 COLUNA PIC X(1) OCCURS 9 TIMES.
-       77 CONT1 PIC 99.
-       77 CONT2 PIC 99.
-       77 J PIC 99.
-       77 I PIC 99.
-       77 K PIC 99.
-       77 X PIC 99.
-       77 Y PIC 99.
-       77 P PIC 99.
-       77 Q PIC 99.
-       77 ESPACO PIC X(2).
-       77 NUMERO PIC 9.
-       77 WIN PIC X(1) VALUE "L".
-       77 RANDOM-NUMBER PIC 9.
-       77 RANDOM-LINE PIC 9.
-       77 RANDOM-COLUMN PIC 9.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           INIT-VALUES.
-           PERFORM VARYING CONT1 FROM 1 BY 1 UNTIL CONT1 > 9
-               PERFORM VARYING CONT2 FROM 1 BY 1 UNTIL CONT2 > 9
-                   MOVE "_" TO COLUNA (CONT1, CONT2)
-               END-PERFORM
-           END-PERFORM
-
-           PERFORM 10 TIMES
-               COMPUTE RANDOM-NUMBER = FUNCTION RANDOM * 9 + 1
-               COMPUTE RANDOM-LINE = FUNCTION RANDOM * 9 + 1
-               COMPUTE RANDOM-COLUMN = FUNCTION RANDOM * 9 + 1
-               MOVE RANDOM-NUMBER TO COLUNA (RANDOM-LINE, RANDOM-COLUMN)
-           END-PERFORM
-
-           PERFORM BOARD
-           PERFORM PLAY.
-
-           PLAY.
-           PERFORM UNTIL WIN = "W"
-               DISPLAY "INSIRA UMA LINHA E COLUNA (EX. B7)."
-               ACCEPT ESPACO
-               DISPLAY "INSIRA UM NUMERO DE 1 A 9."
-               ACCEPT NUMERO
-               PERFORM CHECK1
-               PERFORM CHECK2
-           END-PERFORM
-
-           DISPLAY "VENCEU!"
-           STOP RUN.
-
-           BOARD.
-               DISPLAY "  123 456 789"
-           DISPLAY "A|" COLUNA (1,1) COLUNA (1,2) COLUNA (1,3) "|"
-           COLUNA (1,4) COLUNA (1,5) COLUNA (1,6) "|" COLUNA (1,7)
-           COLUNA (1,8) COLUNA (1,9) "|"
-           DISPLAY "B|" COLUNA (2,1) COLUNA (2,2) COLUNA (2,3) "|"
-           COLUNA (2,4) COLUNA (2,5) COLUNA (2,6) "|" COLUNA (2,7)
-           COLUNA (2,8) COLUNA (2,9) "|"
-           DISPLAY "C|" COLUNA (3,1) COLUNA (3,2) COLUNA (3,3) "|"
-           COLUNA (3,4) COLUNA (3,5) COLUNA (3,6) "|" COLUNA (3,7)
-           COLUNA (3,8) COLUNA (3,9) "|"
-           DISPLAY "D|" COLUNA (4,1) COLUNA (4,2) COLUNA (4,3) "|"
-           COLUNA (4,4) COLUNA (4,5) COLUNA (4,6) "|" COLUNA (4,7)
-           COLUNA (4,8) COLUNA (4,9) "|"
-           DISPLAY "E|" COLUNA (5,1) COLUNA (5,2) COLUNA (5,3) "|"
-           COLUNA (5,4) COLUNA (5,5) COLUNA (5,6) "|" COLUNA (5,7)
-           COLUNA (5,8) COLUNA (5,9) "|"
-           DISPLAY "F|" COLUNA (6,1) COLUNA (6,2) COLUNA (6,3) "|"
-           COLUNA (6,4) COLUNA (6,5) COLUNA (6,6) "|" COLUNA (6,7)
-           COLUNA (6,8) COLUNA (6,9) "|"
-           DISPLAY "G|" COLUNA (7,1) COLUNA (7,2) COLUNA (7,3) "|"
-           COLUNA (7,4) COLUNA (7,5) COLUNA (7,6) "|" COLUNA (7,7)
-           COLUNA (7,8) COLUNA (7,9) "|"
-           DISPLAY "H|" COLUNA (8,1) COLUNA (8,2) COLUNA (8,3) "|"
-           COLUNA (8,4) COLUNA (8,5) COLUNA (8,6) "|" COLUNA (8,7)
-           COLUNA (8,8) COLUNA (8,9) "|"
-           DISPLAY "I|" COLUNA (9,1) COLUNA (9,2) COLUNA (9,3) "|"
-           COLUNA (9,4) COLUNA (9,5) COLUNA (9,6) "|" COLUNA (9,7)
-           COLUNA (9,8) COLUNA (9,9) "|"
-           .
-
-           PLACE-IN-BOARD.
-      *LINHA A
-               IF ESPACO = "A1"
-                   MOVE NUMERO TO COLUNA (1,1)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "A2"
-                   MOVE NUMERO TO COLUNA (1,2)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "A3"
-                   MOVE NUMERO TO COLUNA (1,3)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "A4"
-                   MOVE NUMERO TO COLUNA (1,4)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "A5"
-                   MOVE NUMERO TO COLUNA (1,5)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "A6"
-                   MOVE NUMERO TO COLUNA (1,6)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "A7"
-                   MOVE NUMERO TO COLUNA (1,7)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "A8"
-                   MOVE NUMERO TO COLUNA (1,8)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "A9"
-                   MOVE NUMERO TO COLUNA (1,9)
-                   PERFORM BOARD
-
-      *LINHA B
-               ELSE IF ESPACO = "B1"
-                   MOVE NUMERO TO COLUNA (2,1)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "B2"
-                   MOVE NUMERO TO COLUNA (2,2)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "B3"
-                   MOVE NUMERO TO COLUNA (2,3)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "B4"
-                   MOVE NUMERO TO COLUNA (2,4)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "B5"
-                   MOVE NUMERO TO COLUNA (2,5)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "B6"
-                   MOVE NUMERO TO COLUNA (2,6)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "B7"
-                   MOVE NUMERO TO COLUNA (2,7)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "B8"
-                   MOVE NUMERO TO COLUNA (2,8)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "B9"
-                   MOVE NUMERO TO COLUNA (2,9)
-                   PERFORM BOARD
-
-      *LINHA C
-               ELSE IF ESPACO = "C1"
-                   MOVE NUMERO TO COLUNA (3,1)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "C2"
-                   MOVE NUMERO TO COLUNA (3,2)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "C3"
-                   MOVE NUMERO TO COLUNA (3,3)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "C4"
-                   MOVE NUMERO TO COLUNA (3,4)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "C5"
-                   MOVE NUMERO TO COLUNA (3,5)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "C6"
-                   MOVE NUMERO TO COLUNA (3,6)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "C7"
-                   MOVE NUMERO TO COLUNA (3,7)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "C8"
-                   MOVE NUMERO TO COLUNA (3,8)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "C9"
-                   MOVE NUMERO TO COLUNA (3,9)
-                   PERFORM BOARD
-
-      *LINHA D
-               ELSE IF ESPACO = "D1"
-                   MOVE NUMERO TO COLUNA (4,1)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "D2"
-                   MOVE NUMERO TO COLUNA (4,2)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "D3"
-                   MOVE NUMERO TO COLUNA (4,3)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "D4"
-                   MOVE NUMERO TO COLUNA (4,4)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "D5"
-                   MOVE NUMERO TO COLUNA (4,5)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "D6"
-                   MOVE NUMERO TO COLUNA (4,6)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "D7"
-                   MOVE NUMERO TO COLUNA (4,7)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "D8"
-                   MOVE NUMERO TO COLUNA (4,8)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "D9"
-                   MOVE NUMERO TO COLUNA (4,9)
-                   PERFORM BOARD
-
-      *LINHA E
-               ELSE IF ESPACO = "E1"
-                   MOVE NUMERO TO COLUNA (5,1)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "E2"
-                   MOVE NUMERO TO COLUNA (5,2)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "E3"
-                   MOVE NUMERO TO COLUNA (5,3)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "E4"
-                   MOVE NUMERO TO COLUNA (5,4)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "E5"
-                   MOVE NUMERO TO COLUNA (5,5)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "E6"
-                   MOVE NUMERO TO COLUNA (5,6)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "E7"
-                   MOVE NUMERO TO COLUNA (5,7)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "E8"
-                   MOVE NUMERO TO COLUNA (5,8)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "E9"
-                   MOVE NUMERO TO COLUNA (5,9)
-                   PERFORM BOARD
-
-      *LINHA F
-               ELSE IF ESPACO = "F1"
-                   MOVE NUMERO TO COLUNA (6,1)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "F2"
-                   MOVE NUMERO TO COLUNA (6,2)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "F3"
-                   MOVE NUMERO TO COLUNA (6,3)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "F4"
-                   MOVE NUMERO TO COLUNA (6,4)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "F5"
-                   MOVE NUMERO TO COLUNA (6,5)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "F6"
-                   MOVE NUMERO TO COLUNA (6,6)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "F7"
-                   MOVE NUMERO TO COLUNA (6,7)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "F8"
-                   MOVE NUMERO TO COLUNA (6,8)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "F9"
-                   MOVE NUMERO TO COLUNA (6,9)
-                   PERFORM BOARD
-
-      *LINHA G
-               ELSE IF ESPACO = "G1"
-                   MOVE NUMERO TO COLUNA (7,1)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "G2"
-                   MOVE NUMERO TO COLUNA (7,2)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "G3"
-                   MOVE NUMERO TO COLUNA (7,3)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "G4"
-                   MOVE NUMERO TO COLUNA (7,4)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "G5"
-                   MOVE NUMERO TO COLUNA (7,5)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "G6"
-                   MOVE NUMERO TO COLUNA (7,6)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "G7"
-                   MOVE NUMERO TO COLUNA (7,7)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "G8"
-                   MOVE NUMERO TO COLUNA (7,8)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "G9"
-                   MOVE NUMERO TO COLUNA (7,9)
-                   PERFORM BOARD
-
-      *LINHA H
-               ELSE IF ESPACO = "H1"
-                   MOVE NUMERO TO COLUNA (8,1)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "H2"
-                   MOVE NUMERO TO COLUNA (8,2)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "H3"
-                   MOVE NUMERO TO COLUNA (8,3)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "H4"
-                   MOVE NUMERO TO COLUNA (8,4)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "H5"
-                   MOVE NUMERO TO COLUNA (8,5)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "H6"
-                   MOVE NUMERO TO COLUNA (8,6)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "H7"
-                   MOVE NUMERO TO COLUNA (8,7)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "H8"
-                   MOVE NUMERO TO COLUNA (8,8)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "H9"
-                   MOVE NUMERO TO COLUNA (8,9)
-                   PERFORM BOARD
-
-      *LINHA I
-               ELSE IF ESPACO = "I1"
-                   MOVE NUMERO TO COLUNA (9,1)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "I2"
-                   MOVE NUMERO TO COLUNA (9,2)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "I3"
-                   MOVE NUMERO TO COLUNA (9,3)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "I4"
-                   MOVE NUMERO TO COLUNA (9,4)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "I5"
-                   MOVE NUMERO TO COLUNA (9,5)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "I6"
-                   MOVE NUMERO TO COLUNA (9,6)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "I7"
-                   MOVE NUMERO TO COLUNA (9,7)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "I8"
-                   MOVE NUMERO TO COLUNA (9,8)
-                   PERFORM BOARD
-               ELSE IF ESPACO = "I9"
-                   MOVE NUMERO TO COLUNA (9,9)
-                   PERFORM BOARD
-           .
-           CHECK1.
-               IF ESPACO = "A1" OR ESPACO = "A2" OR ESPACO = "A3" OR
-               ESPACO = "A4" OR ESPACO = "A5" OR ESPACO = "A6" OR
-               ESPACO = "A7" OR ESPACO = "A8" OR ESPACO = "A9" OR
-               ESPACO = "B1" OR ESPACO = "B2" OR ESPACO = "B3" OR
-               ESPACO = "B4" OR ESPACO = "B5" OR ESPACO = "B6" OR
-               ESPACO = "B7" OR ESPACO = "B8" OR ESPACO = "B9" OR
-               ESPACO = "C1" OR ESPACO = "C2" OR ESPACO = "C3" OR
-               ESPACO = "C4" OR ESPACO = "C5" OR ESPACO = "C6" OR
-               ESPACO = "C7" OR ESPACO = "C8" OR ESPACO = "C9" OR
-               ESPACO = "D1" OR ESPACO = "D2" OR ESPACO = "D3" OR
-               ESPACO = "D4" OR ESPACO = "D5" OR ESPACO = "D6" OR
-               ESPACO = "D7" OR ESPACO = "D8" OR ESPACO = "D9" OR
-               ESPACO = "E1" OR ESPACO = "E2" OR ESPACO = "E3" OR
-               ESPACO = "E4" OR ESPACO = "E5" OR ESPACO = "E6" OR
-               ESPACO = "E7" OR ESPACO = "E8" OR ESPACO = "E9" OR
-               ESPACO = "F1" OR ESPACO = "F2" OR ESPACO = "F3" OR
-               ESPACO = "F4" OR ESPACO = "F5" OR ESPACO = "F6" OR
-               ESPACO = "F7" OR ESPACO = "F8" OR ESPACO = "F9" OR
-               ESPACO = "G1" OR ESPACO = "G2" OR ESPACO = "G3" OR
-               ESPACO = "G4" OR ESPACO = "G5" OR ESPACO = "G6" OR
-               ESPACO = "G7" OR ESPACO = "G8" OR ESPACO = "G9" OR
-               ESPACO = "H1" OR ESPACO = "H2" OR ESPACO = "H3" OR
-               ESPACO = "H4" OR ESPACO = "H5" OR ESPACO = "H6" OR
-               ESPACO = "H7" OR ESPACO = "H8" OR ESPACO = "H9" OR
-               ESPACO = "I1" OR ESPACO = "I2" OR ESPACO = "I3" OR
-               ESPACO = "I4" OR ESPACO = "I5" OR ESPACO = "I6" OR
-               ESPACO = "I7" OR ESPACO = "I8" OR ESPACO = "I9" AND
-               NUMERO = "1" OR NUMERO = "2" OR NUMERO = "3" OR
-               NUMERO = "4" OR NUMERO = "5" OR NUMERO = "6" OR
-               NUMERO = "7" OR NUMERO = "8" OR NUMERO = "9"
-                   PERFORM PLACE-IN-BOARD
-               ELSE
-                   DISPLAY "ESPACO ENTRE A1 E I9 E"
-                   DISPLAY "NUMERO TEM DE SER DE 1 A 9."
-                   WITH NO ADVANCING
-                   PERFORM PLAY
-               END-IF.
-
-           VENCEDOR.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 9
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 8
-                   COMPUTE K = J + 1
-                   PERFORM VARYING K FROM K BY 1 UNTIL K > 9
-                       IF COLUNA(I, J) = COLUNA(I, K)
-                           DISPLAY "HÁ UM DUPLICADO NA LINHA "I""
-                           MOVE "L" TO WIN
-                       END-IF
-                   END-PERFORM
-               END-PERFORM
-           END-PERFORM
-
-
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 9
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
-                   COMPUTE K = I + 1
-                   PERFORM VARYING K FROM K BY 1 UNTIL K > 9
-                       IF COLUNA(I, J) = COLUNA(K, J)
-                           DISPLAY "HÁ UM DUPLICADO NA COLUNA "J""
-                           MOVE "L" TO WIN
-                       END-IF
-                   END-PERFORM
-               END-PERFORM
-           END-PERFORM
-
-
-           PERFORM VARYING I FROM 1 BY 3 UNTIL I > 7
-           PERFORM VARYING J FROM 1 BY 3 UNTIL J > 7
-               PERFORM VARYING X FROM I BY 1 UNTIL X > I + 2
-                   PERFORM VARYING Y FROM J BY 1 UNTIL Y > J + 2
-                       PERFORM VARYING P FROM I BY 1 UNTIL P > I + 2
-                           PERFORM VARYING Q FROM J BY 1 UNTIL Q > J + 2
-                               IF COLUNA(X, Y) NOT = COLUNA(P, Q) AND
-                                   COLUNA(X, Y) = COLUNA(P, Q)
-                                   DISPLAY "EXISTE DUPLICADO"
-                                   DISPLAY "(" I "," J ")"
-                                   WITH NO ADVANCING
-                                   MOVE "L" TO WIN
-                                   PERFORM PLAY
-                               ELSE
-                                   MOVE "W" TO WIN
-                               END-IF
-                           END-PERFORM
-                       END-PERFORM
-                   END-PERFORM
-               END-PERFORM
-           END-PERFORM
-           END-PERFORM.
-
-           CHECK2.
-               IF COLUNA (1,1) = "_" OR COLUNA (1,2) = "_" OR
-                COLUNA (1,3) = "_" OR COLUNA (1,4) = "_" OR
-                COLUNA (1,5) = "_" OR COLUNA (1,6) = "_" OR
-                COLUNA (1,7) = "_" OR COLUNA (1,8) = "_" OR
-                COLUNA (1,9) = "_" OR
-
-                COLUNA (2,1) = "_" OR COLUNA (2,2) = "_" OR
-                COLUNA (2,3) = "_" OR COLUNA (2,4) = "_" OR
-                COLUNA (2,5) = "_" OR COLUNA (2,6) = "_" OR
-                COLUNA (2,7) = "_" OR COLUNA (2,8) = "_" OR
-                COLUNA (2,9) = "_" OR
-
-                COLUNA (3,1) = "_" OR COLUNA (3,2) = "_" OR
-                COLUNA (3,3) = "_" OR COLUNA (3,4) = "_" OR
-                COLUNA (3,5) = "_" OR COLUNA (3,6) = "_" OR
-                COLUNA (3,7) = "_" OR COLUNA (3,8) = "_" OR
-                COLUNA (3,9) = "_" OR
-
-                COLUNA (4,1) = "_" OR COLUNA (4,2) = "_" OR
-                COLUNA (4,3) = "_" OR COLUNA (4,4) = "_" OR
-                COLUNA (4,5) = "_" OR COLUNA (4,6) = "_" OR
-                COLUNA (4,7) = "_" OR COLUNA (4,8) = "_" OR
-                COLUNA (4,9) = "_" OR
-
-                COLUNA (5,1) = "_" OR COLUNA (5,2) = "_" OR
-                COLUNA (5,3) = "_" OR COLUNA (5,4) = "_" OR
-                COLUNA (5,5) = "_" OR COLUNA (5,6) = "_" OR
-                COLUNA (5,7) = "_" OR COLUNA (5,8) = "_" OR
-                COLUNA (5,9) = "_" OR
-
-                COLUNA (6,1) = "_" OR COLUNA (6,2) = "_" OR
-                COLUNA (6,3) = "_" OR COLUNA (6,4) = "_" OR
-                COLUNA (6,5) = "_" OR COLUNA (6,6) = "_" OR
-                COLUNA (6,7) = "_" OR COLUNA (6,8) = "_" OR
-                COLUNA (6,9) = "_" OR
-
-                COLUNA (7,1) = "_" OR COLUNA (7,2) = "_" OR
-                COLUNA (7,3) = "_" OR COLUNA (7,4) = "_" OR
-                COLUNA (7,5) = "_" OR COLUNA (7,6) = "_" OR
-                COLUNA (7,7) = "_" OR COLUNA (7,8) = "_" OR
-                COLUNA (7,9) = "_" OR
-
-                COLUNA (8,1) = "_" OR COLUNA (8,2) = "_" OR
-                COLUNA (8,3) = "_" OR COLUNA (8,4) = "_" OR
-                COLUNA (8,5) = "_" OR COLUNA (8,6) = "_" OR
-                COLUNA (8,7) = "_" OR COLUNA (8,8) = "_" OR
-                COLUNA (8,9) = "_" OR
-
-                COLUNA (9,1) = "_" OR COLUNA (9,2) = "_" OR
-                COLUNA (9,3) = "_" OR COLUNA (9,4) = "_" OR
-                COLUNA (9,5) = "_" OR COLUNA (9,6) = "_" OR
-                COLUNA (9,7) = "_" OR COLUNA (9,8) = "_" OR
-                COLUNA (9,9) = "_"
-                   PERFORM PLAY
-               ELSE
-                   PERFORM VENCEDOR.
-
-
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOGO-FILE ASSIGN TO "SUDOKU_SAVE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOGO-STATUS.
+
+           SELECT LEADERBOARD-FILE ASSIGN TO "SUDOKU_LEADERBOARD.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEADER-STATUS.
+
+           SELECT SESSAO-FILE ASSIGN TO "SESSOES.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SESSAO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD  JOGO-FILE
+               LABEL RECORD IS STANDARD.
+           01  LINHA-JOGO PIC X(9).
+
+           FD  LEADERBOARD-FILE
+               LABEL RECORD IS STANDARD.
+           01  LINHA-LEADER PIC X(80).
+
+           FD  SESSAO-FILE
+               LABEL RECORD IS STANDARD.
+           01  LINHA-SESSAO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 SUDOKU.
+           05 LINHA OCCURS 9 TIMES.
+               10 COLUNA PIC X(1) OCCURS 9 TIMES.
+
+       01 BASE-GRID-TABLE.
+           05 BASE-GRID-LINHA OCCURS 9 TIMES.
+               10 BASE-GRID PIC 9 OCCURS 9 TIMES.
+
+       01 WS-DIGIT-MAP-TABLE.
+           05 WS-DIGIT-MAP PIC 9 OCCURS 9 TIMES.
+
+       01 WS-ROW-ORDER-TABLE.
+           05 WS-ROW-ORDER PIC 9 OCCURS 9 TIMES.
+
+       01 WS-COL-ORDER-TABLE.
+           05 WS-COL-ORDER PIC 9 OCCURS 9 TIMES.
+
+       01 PERM3-TABLE.
+           05 PERM3-ENTRY PIC X(3) OCCURS 6 TIMES.
+
+       01 LETRA-TABELA.
+           05 LETRA-CHAR PIC X(1) OCCURS 9 TIMES.
+
+       01 WS-HORA-INICIO-G.
+           05 WS-HI-HH PIC 99.
+           05 WS-HI-MM PIC 99.
+           05 WS-HI-SS PIC 99.
+
+       01 WS-HORA-FIM-G.
+           05 WS-HF-HH PIC 99.
+           05 WS-HF-MM PIC 99.
+           05 WS-HF-SS PIC 99.
+
+       77 CONT1 PIC 99.
+       77 CONT2 PIC 99.
+       77 J PIC 99.
+       77 I PIC 99.
+       77 K PIC 99.
+       77 X PIC 99.
+       77 Y PIC 99.
+       77 ESPACO PIC X(4).
+       77 NUMERO PIC 9.
+       77 WIN PIC X(1) VALUE "L".
+       77 WS-JOGO-STATUS PIC XX.
+       77 WS-LEADER-STATUS PIC XX.
+       77 WS-SAI-LEADER PIC X VALUE "N".
+       77 WS-RESPOSTA PIC X.
+       77 WS-JOGO-CARREGADO PIC X VALUE "N".
+       77 WS-DIFICULDADE PIC 9.
+       77 WS-NUM-DAR PIC 99.
+       77 WS-NUM-REMOVER PIC 99.
+       77 WS-BASE-VAL PIC 99.
+       77 WS-FINAL-VAL PIC 9.
+       77 WS-BI PIC 9.
+       77 WS-BJ PIC 9.
+       77 WS-TEMP-DIGIT PIC 9.
+       77 WS-PERM-INDEX PIC 9.
+       77 WS-PERM3-TEMP PIC X(3).
+       77 WS-REL-POS PIC 9.
+       77 WS-BAND-OFFSET PIC 9.
+       77 WS-ESPACO-VALIDO PIC X.
+       77 WS-LETRA PIC X(1).
+       77 WS-DIGITO-COL PIC X(1).
+       77 WS-VIOLACAO PIC X.
+       77 WS-BOX-ROW PIC 9.
+       77 WS-BOX-COL PIC 9.
+       77 WS-BOX-NUM PIC 9.
+       77 WS-NUMERO-CHAR PIC X(1).
+       77 WS-TABULEIRO-CHEIO PIC X.
+       77 WS-NOME-JOGADOR PIC X(20).
+       77 WS-NUM-JOGADAS PIC 9(3) VALUE 0.
+       77 WS-NUM-REJEICOES PIC 9(3) VALUE 0.
+       77 WS-SEG-TOTAL PIC 9(5).
+       77 WS-SESSAO-STATUS PIC XX.
+       77 WS-SESSAO-UTILIZADOR PIC X(20).
+       77 WS-SESSAO-EVENTO-TMP PIC X(6).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM REGISTAR-SESSAO-INICIO
+           PERFORM INICIALIZAR-TABELAS
+           PERFORM LIMPAR-TABULEIRO
+           PERFORM PEDIR-NOME-JOGADOR
+
+           DISPLAY "PRETENDE CONTINUAR UM JOGO GRAVADO? (S/N)"
+           ACCEPT WS-RESPOSTA
+           IF WS-RESPOSTA = "S"
+               PERFORM CARREGAR-JOGO
+           END-IF
+           IF WS-JOGO-CARREGADO NOT = "S"
+               PERFORM GERAR-PUZZLE
+           END-IF
+
+           PERFORM CAPTURAR-HORA-INICIO
+           PERFORM BOARD
+           PERFORM PLAY.
+
+           PLAY.
+           PERFORM UNTIL WIN = "W"
+               DISPLAY "INSIRA LINHA E COLUNA (EX. B7)"
+               DISPLAY "OU 'SAVE' PARA GRAVAR O JOGO."
+               ACCEPT ESPACO
+               IF ESPACO = "SAVE"
+                   PERFORM GRAVAR-JOGO
+               ELSE
+                   DISPLAY "INSIRA UM NUMERO DE 1 A 9."
+                   ACCEPT NUMERO
+                   PERFORM CHECK1
+                   PERFORM CHECK2
+               END-IF
+           END-PERFORM
+
+           DISPLAY "VENCEU!"
+           PERFORM REGISTAR-SESSAO-FIM
+           STOP RUN.
+
+           INICIALIZAR-TABELAS.
+           MOVE "ABCDEFGHI" TO LETRA-TABELA
+           MOVE "123" TO PERM3-ENTRY (1)
+           MOVE "132" TO PERM3-ENTRY (2)
+           MOVE "213" TO PERM3-ENTRY (3)
+           MOVE "231" TO PERM3-ENTRY (4)
+           MOVE "312" TO PERM3-ENTRY (5)
+           MOVE "321" TO PERM3-ENTRY (6)
+           .
+
+           LIMPAR-TABULEIRO.
+           PERFORM VARYING CONT1 FROM 1 BY 1 UNTIL CONT1 > 9
+               PERFORM VARYING CONT2 FROM 1 BY 1 UNTIL CONT2 > 9
+                   MOVE "_" TO COLUNA (CONT1, CONT2)
+               END-PERFORM
+           END-PERFORM
+           .
+
+           PEDIR-NOME-JOGADOR.
+           DISPLAY "QUAL O TEU NOME?"
+           ACCEPT WS-NOME-JOGADOR
+           .
+
+           CARREGAR-JOGO.
+           MOVE "N" TO WS-JOGO-CARREGADO
+           OPEN INPUT JOGO-FILE
+           IF WS-JOGO-STATUS = "00"
+               PERFORM VARYING CONT1 FROM 1 BY 1 UNTIL CONT1 > 9
+                   READ JOGO-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM VARYING CONT2 FROM 1 BY 1
+                                   UNTIL CONT2 > 9
+                               MOVE LINHA-JOGO (CONT2:1)
+                                   TO COLUNA (CONT1, CONT2)
+                           END-PERFORM
+                   END-READ
+               END-PERFORM
+               CLOSE JOGO-FILE
+               MOVE "S" TO WS-JOGO-CARREGADO
+               DISPLAY "JOGO ANTERIOR CARREGADO."
+           ELSE
+               DISPLAY "NAO EXISTE NENHUM JOGO GRAVADO."
+           END-IF
+           .
+
+           GRAVAR-JOGO.
+           OPEN OUTPUT JOGO-FILE
+           PERFORM VARYING CONT1 FROM 1 BY 1 UNTIL CONT1 > 9
+               MOVE SPACE TO LINHA-JOGO
+               PERFORM VARYING CONT2 FROM 1 BY 1 UNTIL CONT2 > 9
+                   MOVE COLUNA (CONT1, CONT2) TO LINHA-JOGO (CONT2:1)
+               END-PERFORM
+               WRITE LINHA-JOGO
+           END-PERFORM
+           CLOSE JOGO-FILE
+           DISPLAY "JOGO GRAVADO."
+           .
+
+           GERAR-PUZZLE.
+           PERFORM GERAR-GRELHA-BASE
+           PERFORM BARALHAR-DIGITOS
+           PERFORM CONSTRUIR-ORDEM-LINHAS
+           PERFORM CONSTRUIR-ORDEM-COLUNAS
+           PERFORM MONTAR-GRELHA-COMPLETA
+           PERFORM ESCOLHER-DIFICULDADE
+           PERFORM REMOVER-CASAS
+           .
+
+           GERAR-GRELHA-BASE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 9
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 9
+                   COMPUTE BASE-GRID (I, J) =
+                       FUNCTION MOD
+                           (((I - 1) * 3 + (I - 1) / 3 + (J - 1)), 9)
+                           + 1
+               END-PERFORM
+           END-PERFORM
+           .
+
+           BARALHAR-DIGITOS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 9
+               MOVE I TO WS-DIGIT-MAP (I)
+           END-PERFORM
+           PERFORM VARYING I FROM 9 BY -1 UNTIL I < 2
+               COMPUTE J = FUNCTION RANDOM * I + 1
+               MOVE WS-DIGIT-MAP (I) TO WS-TEMP-DIGIT
+               MOVE WS-DIGIT-MAP (J) TO WS-DIGIT-MAP (I)
+               MOVE WS-TEMP-DIGIT TO WS-DIGIT-MAP (J)
+           END-PERFORM
+           .
+
+           CONSTRUIR-ORDEM-LINHAS.
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > 3
+               COMPUTE WS-PERM-INDEX = FUNCTION RANDOM * 6 + 1
+               MOVE PERM3-ENTRY (WS-PERM-INDEX) TO WS-PERM3-TEMP
+               COMPUTE WS-BAND-OFFSET = (K - 1) * 3
+               MOVE WS-PERM3-TEMP (1:1) TO WS-REL-POS
+               COMPUTE WS-ROW-ORDER (WS-BAND-OFFSET + 1) =
+                   WS-BAND-OFFSET + WS-REL-POS
+               MOVE WS-PERM3-TEMP (2:1) TO WS-REL-POS
+               COMPUTE WS-ROW-ORDER (WS-BAND-OFFSET + 2) =
+                   WS-BAND-OFFSET + WS-REL-POS
+               MOVE WS-PERM3-TEMP (3:1) TO WS-REL-POS
+               COMPUTE WS-ROW-ORDER (WS-BAND-OFFSET + 3) =
+                   WS-BAND-OFFSET + WS-REL-POS
+           END-PERFORM
+           .
+
+           CONSTRUIR-ORDEM-COLUNAS.
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > 3
+               COMPUTE WS-PERM-INDEX = FUNCTION RANDOM * 6 + 1
+               MOVE PERM3-ENTRY (WS-PERM-INDEX) TO WS-PERM3-TEMP
+               COMPUTE WS-BAND-OFFSET = (K - 1) * 3
+               MOVE WS-PERM3-TEMP (1:1) TO WS-REL-POS
+               COMPUTE WS-COL-ORDER (WS-BAND-OFFSET + 1) =
+                   WS-BAND-OFFSET + WS-REL-POS
+               MOVE WS-PERM3-TEMP (2:1) TO WS-REL-POS
+               COMPUTE WS-COL-ORDER (WS-BAND-OFFSET + 2) =
+                   WS-BAND-OFFSET + WS-REL-POS
+               MOVE WS-PERM3-TEMP (3:1) TO WS-REL-POS
+               COMPUTE WS-COL-ORDER (WS-BAND-OFFSET + 3) =
+                   WS-BAND-OFFSET + WS-REL-POS
+           END-PERFORM
+           .
+
+           MONTAR-GRELHA-COMPLETA.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 9
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 9
+                   MOVE WS-ROW-ORDER (I) TO WS-BI
+                   MOVE WS-COL-ORDER (J) TO WS-BJ
+                   MOVE BASE-GRID (WS-BI, WS-BJ) TO WS-BASE-VAL
+                   MOVE WS-DIGIT-MAP (WS-BASE-VAL) TO WS-FINAL-VAL
+                   MOVE WS-FINAL-VAL TO COLUNA (I, J)
+               END-PERFORM
+           END-PERFORM
+           .
+
+           ESCOLHER-DIFICULDADE.
+           DISPLAY "ESCOLHA A DIFICULDADE:"
+           DISPLAY "1 - FACIL"
+           DISPLAY "2 - MEDIO"
+           DISPLAY "3 - DIFICIL"
+           ACCEPT WS-DIFICULDADE
+           EVALUATE WS-DIFICULDADE
+               WHEN 1
+                   MOVE 45 TO WS-NUM-DAR
+               WHEN 3
+                   MOVE 25 TO WS-NUM-DAR
+               WHEN OTHER
+                   MOVE 35 TO WS-NUM-DAR
+           END-EVALUATE
+           COMPUTE WS-NUM-REMOVER = 81 - WS-NUM-DAR
+           .
+
+           REMOVER-CASAS.
+           PERFORM WS-NUM-REMOVER TIMES
+               PERFORM ESCOLHER-CASA-PREENCHIDA
+               MOVE "_" TO COLUNA (WS-BI, WS-BJ)
+           END-PERFORM
+           .
+
+           ESCOLHER-CASA-PREENCHIDA.
+           PERFORM WITH TEST AFTER UNTIL COLUNA (WS-BI, WS-BJ) NOT = "_"
+               COMPUTE WS-BI = FUNCTION RANDOM * 9 + 1
+               COMPUTE WS-BJ = FUNCTION RANDOM * 9 + 1
+           END-PERFORM
+           .
+
+           CAPTURAR-HORA-INICIO.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WS-HORA-INICIO-G
+           .
+
+           BOARD.
+               DISPLAY "  123 456 789"
+           DISPLAY "A|" COLUNA (1,1) COLUNA (1,2) COLUNA (1,3) "|"
+           COLUNA (1,4) COLUNA (1,5) COLUNA (1,6) "|" COLUNA (1,7)
+           COLUNA (1,8) COLUNA (1,9) "|"
+           DISPLAY "B|" COLUNA (2,1) COLUNA (2,2) COLUNA (2,3) "|"
+           COLUNA (2,4) COLUNA (2,5) COLUNA (2,6) "|" COLUNA (2,7)
+           COLUNA (2,8) COLUNA (2,9) "|"
+           DISPLAY "C|" COLUNA (3,1) COLUNA (3,2) COLUNA (3,3) "|"
+           COLUNA (3,4) COLUNA (3,5) COLUNA (3,6) "|" COLUNA (3,7)
+           COLUNA (3,8) COLUNA (3,9) "|"
+           DISPLAY "D|" COLUNA (4,1) COLUNA (4,2) COLUNA (4,3) "|"
+           COLUNA (4,4) COLUNA (4,5) COLUNA (4,6) "|" COLUNA (4,7)
+           COLUNA (4,8) COLUNA (4,9) "|"
+           DISPLAY "E|" COLUNA (5,1) COLUNA (5,2) COLUNA (5,3) "|"
+           COLUNA (5,4) COLUNA (5,5) COLUNA (5,6) "|" COLUNA (5,7)
+           COLUNA (5,8) COLUNA (5,9) "|"
+           DISPLAY "F|" COLUNA (6,1) COLUNA (6,2) COLUNA (6,3) "|"
+           COLUNA (6,4) COLUNA (6,5) COLUNA (6,6) "|" COLUNA (6,7)
+           COLUNA (6,8) COLUNA (6,9) "|"
+           DISPLAY "G|" COLUNA (7,1) COLUNA (7,2) COLUNA (7,3) "|"
+           COLUNA (7,4) COLUNA (7,5) COLUNA (7,6) "|" COLUNA (7,7)
+           COLUNA (7,8) COLUNA (7,9) "|"
+           DISPLAY "H|" COLUNA (8,1) COLUNA (8,2) COLUNA (8,3) "|"
+           COLUNA (8,4) COLUNA (8,5) COLUNA (8,6) "|" COLUNA (8,7)
+           COLUNA (8,8) COLUNA (8,9) "|"
+           DISPLAY "I|" COLUNA (9,1) COLUNA (9,2) COLUNA (9,3) "|"
+           COLUNA (9,4) COLUNA (9,5) COLUNA (9,6) "|" COLUNA (9,7)
+           COLUNA (9,8) COLUNA (9,9) "|"
+           .
+
+           CHECK1.
+           MOVE "N" TO WS-ESPACO-VALIDO
+           IF ESPACO (1:1) >= "A" AND ESPACO (1:1) <= "I" AND
+              ESPACO (2:1) >= "1" AND ESPACO (2:1) <= "9" AND
+              NUMERO >= 1 AND NUMERO <= 9
+               PERFORM CONVERTER-ESPACO
+           END-IF
+           IF WS-ESPACO-VALIDO = "S"
+               PERFORM PLACE-IN-BOARD
+           ELSE
+               ADD 1 TO WS-NUM-REJEICOES
+               DISPLAY "ESPACO ENTRE A1 E I9 E"
+               DISPLAY "NUMERO TEM DE SER DE 1 A 9."
+               PERFORM PLAY
+           END-IF
+           .
+
+           CONVERTER-ESPACO.
+           MOVE ESPACO (1:1) TO WS-LETRA
+           MOVE ESPACO (2:1) TO WS-DIGITO-COL
+           PERFORM VARYING CONT1 FROM 1 BY 1 UNTIL CONT1 > 9
+               IF LETRA-CHAR (CONT1) = WS-LETRA
+                   MOVE CONT1 TO WS-BI
+                   MOVE WS-DIGITO-COL TO WS-BJ
+                   MOVE "S" TO WS-ESPACO-VALIDO
+               END-IF
+           END-PERFORM
+           .
+
+           PLACE-IN-BOARD.
+           PERFORM VERIFICAR-VIOLACOES
+           IF WS-VIOLACAO = "N"
+               MOVE NUMERO TO COLUNA (WS-BI, WS-BJ)
+               ADD 1 TO WS-NUM-JOGADAS
+           ELSE
+               ADD 1 TO WS-NUM-REJEICOES
+           END-IF
+           PERFORM BOARD
+           .
+
+           VERIFICAR-VIOLACOES.
+           MOVE "N" TO WS-VIOLACAO
+           MOVE NUMERO TO WS-NUMERO-CHAR
+           PERFORM VARYING CONT2 FROM 1 BY 1 UNTIL CONT2 > 9
+               IF CONT2 NOT = WS-BJ AND
+                       COLUNA (WS-BI, CONT2) = WS-NUMERO-CHAR
+                   MOVE "S" TO WS-VIOLACAO
+                   DISPLAY "NUMERO REPETIDO NA LINHA "
+                       LETRA-CHAR (WS-BI)
+               END-IF
+           END-PERFORM
+           PERFORM VARYING CONT1 FROM 1 BY 1 UNTIL CONT1 > 9
+               IF CONT1 NOT = WS-BI AND
+                       COLUNA (CONT1, WS-BJ) = WS-NUMERO-CHAR
+                   MOVE "S" TO WS-VIOLACAO
+                   DISPLAY "NUMERO REPETIDO NA COLUNA " WS-BJ
+               END-IF
+           END-PERFORM
+           COMPUTE WS-BOX-ROW = (WS-BI - 1) / 3 * 3 + 1
+           COMPUTE WS-BOX-COL = (WS-BJ - 1) / 3 * 3 + 1
+           COMPUTE WS-BOX-NUM =
+               (WS-BI - 1) / 3 * 3 + (WS-BJ - 1) / 3 + 1
+           PERFORM VARYING X FROM WS-BOX-ROW BY 1
+                   UNTIL X > WS-BOX-ROW + 2
+               PERFORM VARYING Y FROM WS-BOX-COL BY 1
+                       UNTIL Y > WS-BOX-COL + 2
+                   IF (X NOT = WS-BI OR Y NOT = WS-BJ) AND
+                           COLUNA (X, Y) = WS-NUMERO-CHAR
+                       MOVE "S" TO WS-VIOLACAO
+                       DISPLAY "NUMERO REPETIDO NO QUADRANTE "
+                           WS-BOX-NUM
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           IF WS-VIOLACAO = "S"
+               DISPLAY "JOGADA REJEITADA."
+           END-IF
+           .
+
+           CHECK2.
+           MOVE "S" TO WS-TABULEIRO-CHEIO
+           PERFORM VARYING CONT1 FROM 1 BY 1 UNTIL CONT1 > 9
+               PERFORM VARYING CONT2 FROM 1 BY 1 UNTIL CONT2 > 9
+                   IF COLUNA (CONT1, CONT2) = "_"
+                       MOVE "N" TO WS-TABULEIRO-CHEIO
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           IF WS-TABULEIRO-CHEIO = "S"
+               PERFORM VENCEDOR
+           ELSE
+               PERFORM PLAY
+           END-IF
+           .
+
+           VENCEDOR.
+           MOVE "W" TO WIN
+           PERFORM REGISTAR-VITORIA
+           .
+
+           REGISTAR-VITORIA.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WS-HORA-FIM-G
+           COMPUTE WS-SEG-TOTAL =
+               (WS-HF-HH - WS-HI-HH) * 3600 +
+               (WS-HF-MM - WS-HI-MM) * 60 +
+               (WS-HF-SS - WS-HI-SS)
+           OPEN EXTEND LEADERBOARD-FILE
+           IF WS-LEADER-STATUS = "35"
+               OPEN OUTPUT LEADERBOARD-FILE
+               CLOSE LEADERBOARD-FILE
+               OPEN EXTEND LEADERBOARD-FILE
+           END-IF
+           MOVE SPACE TO LINHA-LEADER
+           STRING FUNCTION TRIM (WS-NOME-JOGADOR) DELIMITED BY SIZE
+                  " TEMPO(S):"                    DELIMITED BY SIZE
+                  WS-SEG-TOTAL                    DELIMITED BY SIZE
+                  " JOGADAS:"                     DELIMITED BY SIZE
+                  WS-NUM-JOGADAS                  DELIMITED BY SIZE
+                  " REJEICOES:"                   DELIMITED BY SIZE
+                  WS-NUM-REJEICOES                DELIMITED BY SIZE
+               INTO LINHA-LEADER
+           WRITE LINHA-LEADER
+           CLOSE LEADERBOARD-FILE
+           PERFORM MOSTRAR-LEADERBOARD
+           .
+
+           MOSTRAR-LEADERBOARD.
+           DISPLAY " "
+           DISPLAY "*** LEADERBOARD SUDOKU ***"
+           OPEN INPUT LEADERBOARD-FILE
+           IF WS-LEADER-STATUS = "00"
+               MOVE "N" TO WS-SAI-LEADER
+               PERFORM UNTIL WS-SAI-LEADER = "S"
+                   READ LEADERBOARD-FILE
+                       AT END
+                           MOVE "S" TO WS-SAI-LEADER
+                       NOT AT END
+                           DISPLAY LINHA-LEADER
+                   END-READ
+               END-PERFORM
+               CLOSE LEADERBOARD-FILE
+           END-IF
+           .
+
+           REGISTAR-SESSAO-INICIO.
+           MOVE "INICIO" TO WS-SESSAO-EVENTO-TMP
+           PERFORM REGISTAR-SESSAO
+           .
+
+           REGISTAR-SESSAO-FIM.
+           MOVE "FIM" TO WS-SESSAO-EVENTO-TMP
+           PERFORM REGISTAR-SESSAO
+           .
+
+           REGISTAR-SESSAO.
+           ACCEPT WS-SESSAO-UTILIZADOR FROM ENVIRONMENT "USER"
+           OPEN EXTEND SESSAO-FILE
+           IF WS-SESSAO-STATUS = "35"
+               OPEN OUTPUT SESSAO-FILE
+               CLOSE SESSAO-FILE
+               OPEN EXTEND SESSAO-FILE
+           END-IF
+           MOVE SPACE TO LINHA-SESSAO
+           STRING "SUDOKU_2"           DELIMITED BY SIZE
+                  " "                  DELIMITED BY SIZE
+                  WS-SESSAO-UTILIZADOR DELIMITED BY SIZE
+                  " "                  DELIMITED BY SIZE
+                  WS-SESSAO-EVENTO-TMP DELIMITED BY SIZE
+                  " "                  DELIMITED BY SIZE
+                  FUNCTION CURRENT-DATE DELIMITED BY SIZE
+               INTO LINHA-SESSAO
+           WRITE LINHA-SESSAO
+           CLOSE SESSAO-FILE
+           .
+
+       END PROGRAM YOUR-PROGRAM-NAME.
