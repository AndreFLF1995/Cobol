@@ -1,676 +1,426 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 TABULEIRO.
-           05 ESPACO1 OCCURS 6 TIMES.
-               10 ESPACO2 PIC X(1) OCCURS 7 TIMES.
-       77 CONT1 PIC 9(1).
-       77 CONT2 PIC 9(1).
-       77 CONT3 PIC 9(1).
-       77 CONT4 PIC 9(1).
-       77 CONT5 PIC 9(1).
-       77 CONT6 PIC 9(1).
-       77 PECA PIC X(1).
-       77 COLUNA PIC 9(1).
-       77 JOGADAS PIC 99.
-       77 EMPATE PIC 9(1).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM RULES
-           PERFORM BOARD
-           PERFORM PLAY.
-
-           PLAY.
-           PERFORM VARYING CONT4 FROM 1 BY 1 UNTIL CONT4 > 42
-               PERFORM PLAYER1TURN
-               ADD 1 TO EMPATE
-               PERFORM PLAYER2TURN
-               ADD 1 TO EMPATE
-               IF EMPATE = 42
-                   PERFORM DRAW
-               END-IF
-           END-PERFORM.
-
-           RULES.
-           DISPLAY "BEM-VINDO AO 4 EM LINHA."
-           DISPLAY "EXISTEM DUAS PECAS EM JOGO. X / O"
-           DISPLAY "O PLAYER 1 = X E O PLAYER 2 = O"
-           DISPLAY "O PLAYER 1 E SEMPRE O PRIMEIRO A JOGAR."
-           DISPLAY " "
-           DISPLAY "CADA JOGADOR ESCOLHE UMA COLUNA, DE 1 A 7,"
-           WITH NO ADVANCING
-           DISPLAY " E AS PECAS VAO AMONTOANDO."
-           DISPLAY "GANHA QUEM FIZER 4 EM LINHA!"
-
-           PERFORM VARYING CONT1 FROM 1 BY 1 UNTIL CONT1 > 6
-              PERFORM VARYING CONT2 FROM 1 BY 1 UNTIL CONT2 > 7
-                  MOVE "_" TO ESPACO2 (CONT1, CONT2)
-              END-PERFORM
-           END-PERFORM.
-
-           BOARD.
-           DISPLAY "|" ESPACO2 (1,1) "|" ESPACO2(1,2) "|" ESPACO2 (1,3)
-           WITH NO ADVANCING
-           DISPLAY "|" ESPACO2 (1,4) "|" ESPACO2(1,5) "|" ESPACO2 (1,6)
-           WITH NO ADVANCING
-           DISPLAY "|" ESPACO2 (1,7) "|"
-
-           DISPLAY "|" ESPACO2 (2,1) "|" ESPACO2(2,2) "|" ESPACO2 (2,3)
-           WITH NO ADVANCING
-           DISPLAY "|" ESPACO2 (2,4) "|" ESPACO2(2,5) "|" ESPACO2 (2,6)
-           WITH NO ADVANCING
-           DISPLAY "|" ESPACO2 (2,7) "|"
-
-           DISPLAY "|" ESPACO2 (3,1) "|" ESPACO2(3,2) "|" ESPACO2 (3,3)
-           WITH NO ADVANCING
-           DISPLAY "|" ESPACO2 (3,4) "|" ESPACO2(3,5) "|" ESPACO2 (3,6)
-           WITH NO ADVANCING
-           DISPLAY "|" ESPACO2 (3,7) "|"
-
-           DISPLAY "|" ESPACO2 (4,1) "|" ESPACO2(4,2) "|" ESPACO2 (4,3)
-           WITH NO ADVANCING
-           DISPLAY "|" ESPACO2 (4,4) "|" ESPACO2(4,5) "|" ESPACO2 (4,6)
-           WITH NO ADVANCING
-           DISPLAY "|" ESPACO2 (4,7) "|"
-
-           DISPLAY "|" ESPACO2 (5,1) "|" ESPACO2(5,2) "|" ESPACO2 (5,3)
-           WITH NO ADVANCING
-           DISPLAY "|" ESPACO2 (5,4) "|" ESPACO2(5,5) "|" ESPACO2 (5,6)
-           WITH NO ADVANCING
-           DISPLAY "|" ESPACO2 (5,7) "|"
-
-           DISPLAY "|" ESPACO2 (6,1) "|" ESPACO2(6,2) "|" ESPACO2 (6,3)
-           WITH NO ADVANCING
-           DISPLAY "|" ESPACO2 (6,4) "|" ESPACO2(6,5) "|" ESPACO2 (6,6)
-           WITH NO ADVANCING
-           DISPLAY "|" ESPACO2 (6,7) "|"
-
-           DISPLAY "|" 1 "|" 2 "|" 3 "|" 4 "|" 5 "|" 6 "|" 7 "|"
-           DISPLAY " ".
-
-           PLAYER1TURN.
-               DISPLAY "TURNO DO PLAYER 1. INDICA A COLUNA:"
-               MOVE "X" TO PECA
-               ACCEPT COLUNA
-               PERFORM CHECK1.
-
-           PLAYER2TURN.
-               DISPLAY "TURNO DO PLAYER 2. INDICA A COLUNA:"
-               MOVE "O" TO PECA
-               ACCEPT COLUNA
-               PERFORM CHECK2.
-
-           CHECK1.
-           IF COLUNA > 0 AND COLUNA < 8
-               IF COLUNA = 1
-                   IF ESPACO2 (6,1) = "_"
-                       MOVE PECA TO ESPACO2 (6,1)
-                   ELSE
-                       IF ESPACO2 (5,1) = "_"
-                           MOVE PECA TO ESPACO2 (5,1)
-                       ELSE
-                           IF ESPACO2 (4,1) = "_"
-                               MOVE PECA TO ESPACO2 (4,1)
-                           ELSE
-                               IF ESPACO2 (3,1) = "_"
-                                   MOVE PECA TO ESPACO2 (3,1)
-                               ELSE
-                                   IF ESPACO2 (2,1) = "_"
-                                       MOVE PECA TO ESPACO2 (2,1)
-                                   ELSE
-                                       IF ESPACO2 (1,1) = "_"
-                                           MOVE PECA TO ESPACO2 (1,1)
-                                       ELSE
-                                           DISPLAY
-                                           "JOGADA FORA DO TABULEIRO"
-                                           PERFORM PLAYER1TURN
-                                       END-IF
-                                   END-IF
-                               END-IF
-                           END-IF
-                       END-IF
-                   END-IF
-               END-IF
-
-               IF COLUNA = 2
-                   IF ESPACO2 (6,2) = "_"
-                       MOVE PECA TO ESPACO2 (6,2)
-                   ELSE
-                       IF ESPACO2 (5,2) = "_"
-                           MOVE PECA TO ESPACO2 (5,2)
-                       ELSE
-                           IF ESPACO2 (4,2) = "_"
-                               MOVE PECA TO ESPACO2 (4,2)
-                           ELSE
-                               IF ESPACO2 (3,2) = "_"
-                                   MOVE PECA TO ESPACO2 (3,2)
-                               ELSE
-                                   IF ESPACO2 (2,2) = "_"
-                                       MOVE PECA TO ESPACO2 (2,2)
-                                   ELSE
-                                       IF ESPACO2 (1,2) = "_"
-                                           MOVE PECA TO ESPACO2 (1,2)
-                                       ELSE
-                                           DISPLAY
-                                           "JOGADA FORA DO TABULEIRO"
-                                           PERFORM PLAYER1TURN
-                                       END-IF
-                                   END-IF
-                               END-IF
-                           END-IF
-                       END-IF
-                   END-IF
-               END-IF
-
-               IF COLUNA = 3
-                   IF ESPACO2 (6,3) = "_"
-                       MOVE PECA TO ESPACO2 (6,3)
-                   ELSE
-                       IF ESPACO2 (5,3) = "_"
-                           MOVE PECA TO ESPACO2 (5,3)
-                       ELSE
-                           IF ESPACO2 (4,3) = "_"
-                               MOVE PECA TO ESPACO2 (4,3)
-                           ELSE
-                               IF ESPACO2 (3,3) = "_"
-                                   MOVE PECA TO ESPACO2 (3,3)
-                               ELSE
-                                   IF ESPACO2 (2,3) = "_"
-                                       MOVE PECA TO ESPACO2 (2,3)
-                                   ELSE
-                                       IF ESPACO2 (1,3) = "_"
-                                           MOVE PECA TO ESPACO2 (1,3)
-                                       ELSE
-                                           DISPLAY
-                                           "JOGADA FORA DO TABULEIRO"
-                                           PERFORM PLAYER1TURN
-                                       END-IF
-                                   END-IF
-                               END-IF
-                           END-IF
-                       END-IF
-                   END-IF
-               END-IF
-
-               IF COLUNA = 4
-                   IF ESPACO2 (6,4) = "_"
-                       MOVE PECA TO ESPACO2 (6,4)
-                   ELSE
-                       IF ESPACO2 (5,4) = "_"
-                           MOVE PECA TO ESPACO2 (5,4)
-                       ELSE
-                           IF ESPACO2 (4,4) = "_"
-                               MOVE PECA TO ESPACO2 (4,4)
-                           ELSE
-                               IF ESPACO2 (3,4) = "_"
-                                   MOVE PECA TO ESPACO2 (3,4)
-                               ELSE
-                                   IF ESPACO2 (2,4) = "_"
-                                       MOVE PECA TO ESPACO2 (2,4)
-                                   ELSE
-                                       IF ESPACO2 (1,4) = "_"
-                                           MOVE PECA TO ESPACO2 (1,4)
-                                       ELSE
-                                           DISPLAY
-                                           "JOGADA FORA DO TABULEIRO"
-                                           PERFORM PLAYER1TURN
-                                       END-IF
-                                   END-IF
-                               END-IF
-                           END-IF
-                       END-IF
-                   END-IF
-               END-IF
-
-               IF COLUNA = 5
-                   IF ESPACO2 (6,5) = "_"
-                       MOVE PECA TO ESPACO2 (6,5)
-                   ELSE
-                       IF ESPACO2 (5,5) = "_"
-                           MOVE PECA TO ESPACO2 (5,5)
-                       ELSE
-                           IF ESPACO2 (4,5) = "_"
-                               MOVE PECA TO ESPACO2 (4,5)
-                           ELSE
-                               IF ESPACO2 (3,5) = "_"
-                                   MOVE PECA TO ESPACO2 (3,5)
-                               ELSE
-                                   IF ESPACO2 (2,5) = "_"
-                                       MOVE PECA TO ESPACO2 (2,5)
-                                   ELSE
-                                       IF ESPACO2 (1,5) = "_"
-                                           MOVE PECA TO ESPACO2 (1,5)
-                                       ELSE
-                                           DISPLAY
-                                           "JOGADA FORA DO TABULEIRO"
-                                           PERFORM PLAYER1TURN
-                                       END-IF
-                                   END-IF
-                               END-IF
-                           END-IF
-                       END-IF
-                   END-IF
-               END-IF
-
-               IF COLUNA = 6
-                   IF ESPACO2 (6,6) = "_"
-                       MOVE PECA TO ESPACO2 (6,6)
-                   ELSE
-                       IF ESPACO2 (5,6) = "_"
-                           MOVE PECA TO ESPACO2 (5,6)
-                       ELSE
-                           IF ESPACO2 (4,6) = "_"
-                               MOVE PECA TO ESPACO2 (4,6)
-                           ELSE
-                               IF ESPACO2 (3,6) = "_"
-                                   MOVE PECA TO ESPACO2 (3,6)
-                               ELSE
-                                   IF ESPACO2 (2,6) = "_"
-                                       MOVE PECA TO ESPACO2 (2,6)
-                                   ELSE
-                                       IF ESPACO2 (1,6) = "_"
-                                           MOVE PECA TO ESPACO2 (1,6)
-                                       ELSE
-                                           DISPLAY
-                                           "JOGADA FORA DO TABULEIRO"
-                                           PERFORM PLAYER1TURN
-                                       END-IF
-                                   END-IF
-                               END-IF
-                           END-IF
-                       END-IF
-                   END-IF
-               END-IF
-
-               IF COLUNA = 7
-                   IF ESPACO2 (6,7) = "_"
-                       MOVE PECA TO ESPACO2 (6,7)
-                   ELSE
-                       IF ESPACO2 (5,7) = "_"
-                           MOVE PECA TO ESPACO2 (5,7)
-                       ELSE
-                           IF ESPACO2 (4,7) = "_"
-                               MOVE PECA TO ESPACO2 (4,7)
-                           ELSE
-                               IF ESPACO2 (3,7) = "_"
-                                   MOVE PECA TO ESPACO2 (3,7)
-                               ELSE
-                                   IF ESPACO2 (2,7) = "_"
-                                       MOVE PECA TO ESPACO2 (2,7)
-                                   ELSE
-                                       IF ESPACO2 (1,7) = "_"
-                                           MOVE PECA TO ESPACO2 (1,7)
-                                       ELSE
-                                           DISPLAY
-                                           "JOGADA FORA DO TABULEIRO"
-                                           PERFORM PLAYER1TURN
-                                       END-IF
-                                   END-IF
-                               END-IF
-                           END-IF
-                       END-IF
-                   END-IF
-               END-IF
-               ELSE
-                   DISPLAY "JOGADA FORA DO TABULEIRO"
-                   PERFORM PLAYER1TURN
-           END-IF
-
-           PERFORM BOARD
-
-      *VITORIA HORIZONTAL
-           PERFORM VARYING CONT5 FROM 1 BY 1 UNTIL CONT5 > 6
-               PERFORM VARYING CONT6 FROM 1 BY 1 UNTIL CONT6 > 4
-                   IF ESPACO2 (CONT5, CONT6) = PECA AND
-                      ESPACO2 (CONT5, CONT6 + 1) = PECA AND
-                      ESPACO2 (CONT5, CONT6 + 2) = PECA AND
-                      ESPACO2 (CONT5, CONT6 + 3) = PECA
-                       DISPLAY "O VENCEDOR E O PLAYER 1!"
-                       PERFORM WIN
-                       EXIT PERFORM
-                   END-IF
-               END-PERFORM
-           END-PERFORM.
-
-      *VITORIA VERTICAL
-           PERFORM VARYING CONT5 FROM 1 BY 1 UNTIL CONT5 > 7
-               PERFORM VARYING CONT6 FROM 1 BY 1 UNTIL CONT6 > 3
-                   IF ESPACO2 (CONT6, CONT5) = PECA AND
-                      ESPACO2 (CONT6 + 1, CONT5) = PECA AND
-                      ESPACO2 (CONT6 + 2, CONT5) = PECA AND
-                      ESPACO2 (CONT6 + 3, CONT5) = PECA
-                       DISPLAY "O VENCEDOR E O PLAYER 1!"
-                       PERFORM WIN
-                       EXIT PERFORM
-                   END-IF
-               END-PERFORM
-           END-PERFORM.
-
-      *VITORIA DIAGONAL PARA A DIREITA
-           PERFORM VARYING CONT5 FROM 1 BY 1 UNTIL CONT5 > 3
-               PERFORM VARYING CONT6 FROM 1 BY 1 UNTIL CONT6 > 4
-                   IF ESPACO2 (CONT5, CONT6) = PECA AND
-                      ESPACO2 (CONT5 + 1, CONT6 + 1) = PECA AND
-                      ESPACO2 (CONT5 + 2, CONT6 + 2) = PECA AND
-                      ESPACO2 (CONT5 + 3, CONT6 + 3) = PECA
-                       DISPLAY "O VENCEDOR E O PLAYER 1!"
-                       PERFORM WIN
-                       EXIT PERFORM
-                   END-IF
-               END-PERFORM
-           END-PERFORM.
-
-      *VITORIA DIAGONAL PARA A ESQUERDA
-           PERFORM VARYING CONT5 FROM 1 BY 1 UNTIL CONT5 > 3
-               PERFORM VARYING CONT6 FROM 4 BY 1 UNTIL CONT6 > 7
-                   IF ESPACO2 (CONT5, CONT6) = PECA AND
-                      ESPACO2 (CONT5 + 1, CONT6 - 1) = PECA AND
-                      ESPACO2 (CONT5 + 2, CONT6 - 2) = PECA AND
-                      ESPACO2 (CONT5 + 3, CONT6 - 3) = PECA
-                       DISPLAY "O VENCEDOR E O PLAYER 1!"
-                       PERFORM WIN
-                       EXIT PERFORM
-                   END-IF
-               END-PERFORM
-           END-PERFORM.
-
-           ERRO.
-               DISPLAY "JOGADA INVÁLIDA"
-               IF PECA = "O"
-                   MOVE "N" TO PECA
-                   PERFORM CHECK2
-               ELSE
-                   MOVE "N" TO PECA
-                   PERFORM CHECK1.
-
-           CHECK2.
-           IF COLUNA > 0 AND COLUNA < 8
-               IF COLUNA = 1
-                   IF ESPACO2 (6,1) = "_"
-                       MOVE PECA TO ESPACO2 (6,1)
-                   ELSE
-                       IF ESPACO2 (5,1) = "_"
-                           MOVE PECA TO ESPACO2 (5,1)
-                       ELSE
-                           IF ESPACO2 (4,1) = "_"
-                               MOVE PECA TO ESPACO2 (4,1)
-                           ELSE
-                               IF ESPACO2 (3,1) = "_"
-                                   MOVE PECA TO ESPACO2 (3,1)
-                               ELSE
-                                   IF ESPACO2 (2,1) = "_"
-                                       MOVE PECA TO ESPACO2 (2,1)
-                                   ELSE
-                                       IF ESPACO2 (1,1) = "_"
-                                           MOVE PECA TO ESPACO2 (1,1)
-                                       ELSE
-                                           DISPLAY
-                                           "JOGADA FORA DO TABULEIRO"
-                                           PERFORM PLAYER2TURN
-                                       END-IF
-                                   END-IF
-                               END-IF
-                           END-IF
-                       END-IF
-                   END-IF
-               END-IF
-
-                   IF COLUNA = 2
-                   IF ESPACO2 (6,2) = "_"
-                       MOVE PECA TO ESPACO2 (6,2)
-                   ELSE
-                       IF ESPACO2 (5,2) = "_"
-                           MOVE PECA TO ESPACO2 (5,2)
-                       ELSE
-                           IF ESPACO2 (4,2) = "_"
-                               MOVE PECA TO ESPACO2 (4,2)
-                           ELSE
-                               IF ESPACO2 (3,2) = "_"
-                                   MOVE PECA TO ESPACO2 (3,2)
-                               ELSE
-                                   IF ESPACO2 (2,2) = "_"
-                                       MOVE PECA TO ESPACO2 (2,2)
-                                   ELSE
-                                       IF ESPACO2 (1,2) = "_"
-                                           MOVE PECA TO ESPACO2 (1,2)
-                                       ELSE
-                                           DISPLAY
-                                           "JOGADA FORA DO TABULEIRO"
-                                           PERFORM PLAYER2TURN
-                                       END-IF
-                                   END-IF
-                               END-IF
-                           END-IF
-                       END-IF
-                   END-IF
-               END-IF
-
-                   IF COLUNA = 3
-                   IF ESPACO2 (6,3) = "_"
-                       MOVE PECA TO ESPACO2 (6,3)
-                   ELSE
-                       IF ESPACO2 (5,3) = "_"
-                           MOVE PECA TO ESPACO2 (5,3)
-                       ELSE
-                           IF ESPACO2 (4,3) = "_"
-                               MOVE PECA TO ESPACO2 (4,3)
-                           ELSE
-                               IF ESPACO2 (3,3) = "_"
-                                   MOVE PECA TO ESPACO2 (3,3)
-                               ELSE
-                                   IF ESPACO2 (2,3) = "_"
-                                       MOVE PECA TO ESPACO2 (2,3)
-                                   ELSE
-                                       IF ESPACO2 (1,3) = "_"
-                                           MOVE PECA TO ESPACO2 (1,3)
-                                       ELSE
-                                           DISPLAY
-                                           "JOGADA FORA DO TABULEIRO"
-                                           PERFORM PLAYER2TURN
-                                       END-IF
-                                   END-IF
-                               END-IF
-                           END-IF
-                       END-IF
-                   END-IF
-               END-IF
-
-                   IF COLUNA = 4
-                   IF ESPACO2 (6,4) = "_"
-                       MOVE PECA TO ESPACO2 (6,4)
-                   ELSE
-                       IF ESPACO2 (5,4) = "_"
-                           MOVE PECA TO ESPACO2 (5,4)
-                       ELSE
-                           IF ESPACO2 (4,4) = "_"
-                               MOVE PECA TO ESPACO2 (4,4)
-                           ELSE
-                               IF ESPACO2 (3,4) = "_"
-                                   MOVE PECA TO ESPACO2 (3,4)
-                               ELSE
-                                   IF ESPACO2 (2,4) = "_"
-                                       MOVE PECA TO ESPACO2 (2,4)
-                                   ELSE
-                                       IF ESPACO2 (1,4) = "_"
-                                           MOVE PECA TO ESPACO2 (1,4)
-                                       ELSE
-                                           DISPLAY
-                                           "JOGADA FORA DO TABULEIRO"
-                                           PERFORM PLAYER2TURN
-                                       END-IF
-                                   END-IF
-                               END-IF
-                           END-IF
-                       END-IF
-                   END-IF
-               END-IF
-
-                   IF COLUNA = 5
-                   IF ESPACO2 (6,5) = "_"
-                       MOVE PECA TO ESPACO2 (6,5)
-                   ELSE
-                       IF ESPACO2 (5,5) = "_"
-                           MOVE PECA TO ESPACO2 (5,5)
-                       ELSE
-                           IF ESPACO2 (4,5) = "_"
-                               MOVE PECA TO ESPACO2 (4,5)
-                           ELSE
-                               IF ESPACO2 (3,5) = "_"
-                                   MOVE PECA TO ESPACO2 (3,5)
-                               ELSE
-                                   IF ESPACO2 (2,5) = "_"
-                                       MOVE PECA TO ESPACO2 (2,5)
-                                   ELSE
-                                       IF ESPACO2 (1,5) = "_"
-                                           MOVE PECA TO ESPACO2 (1,5)
-                                       ELSE
-                                           DISPLAY
-                                           "JOGADA FORA DO TABULEIRO"
-                                           PERFORM PLAYER2TURN
-                                       END-IF
-                                   END-IF
-                               END-IF
-                           END-IF
-                       END-IF
-                   END-IF
-               END-IF
-
-                   IF COLUNA = 6
-                   IF ESPACO2 (6,6) = "_"
-                       MOVE PECA TO ESPACO2 (6,6)
-                   ELSE
-                       IF ESPACO2 (5,6) = "_"
-                           MOVE PECA TO ESPACO2 (5,6)
-                       ELSE
-                           IF ESPACO2 (4,6) = "_"
-                               MOVE PECA TO ESPACO2 (4,6)
-                           ELSE
-                               IF ESPACO2 (3,6) = "_"
-                                   MOVE PECA TO ESPACO2 (3,6)
-                               ELSE
-                                   IF ESPACO2 (2,6) = "_"
-                                       MOVE PECA TO ESPACO2 (2,6)
-                                   ELSE
-                                       IF ESPACO2 (1,6) = "_"
-                                           MOVE PECA TO ESPACO2 (1,6)
-                                       ELSE
-                                           DISPLAY
-                                           "JOGADA FORA DO TABULEIRO"
-                                           PERFORM PLAYER2TURN
-                                       END-IF
-                                   END-IF
-                               END-IF
-                           END-IF
-                       END-IF
-                   END-IF
-               END-IF
-
-                   IF COLUNA = 7
-                   IF ESPACO2 (6,7) = "_"
-                       MOVE PECA TO ESPACO2 (6,7)
-                   ELSE
-                       IF ESPACO2 (5,7) = "_"
-                           MOVE PECA TO ESPACO2 (5,7)
-                       ELSE
-                           IF ESPACO2 (4,7) = "_"
-                               MOVE PECA TO ESPACO2 (4,7)
-                           ELSE
-                               IF ESPACO2 (3,7) = "_"
-                                   MOVE PECA TO ESPACO2 (3,7)
-                               ELSE
-                                   IF ESPACO2 (2,7) = "_"
-                                       MOVE PECA TO ESPACO2 (2,7)
-                                   ELSE
-                                       IF ESPACO2 (1,7) = "_"
-                                           MOVE PECA TO ESPACO2 (1,7)
-                                       ELSE
-                                           DISPLAY
-                                           "JOGADA FORA DO TABULEIRO"
-                                           PERFORM PLAYER2TURN
-                                       END-IF
-                                   END-IF
-                               END-IF
-                           END-IF
-                       END-IF
-                   END-IF
-               END-IF
-               ELSE
-                   DISPLAY "JOGADA FORA DO TABULEIRO"
-                   PERFORM PLAYER2TURN
-           END-IF
-
-           PERFORM BOARD
-
-      *VITORIA HORIZONTAL
-           PERFORM VARYING CONT5 FROM 1 BY 1 UNTIL CONT5 > 6
-               PERFORM VARYING CONT6 FROM 1 BY 1 UNTIL CONT6 > 4
-                   IF ESPACO2 (CONT5, CONT6) = PECA AND
-                      ESPACO2 (CONT5, CONT6 + 1) = PECA AND
-                      ESPACO2 (CONT5, CONT6 + 2) = PECA AND
-                      ESPACO2 (CONT5, CONT6 + 3) = PECA
-                       DISPLAY "O VENCEDOR E O PLAYER 2!"
-                       PERFORM WIN
-                       EXIT PERFORM
-                   END-IF
-               END-PERFORM
-           END-PERFORM.
-
-      *VITORIA VERTICAL
-           PERFORM VARYING CONT5 FROM 1 BY 1 UNTIL CONT5 > 7
-               PERFORM VARYING CONT6 FROM 1 BY 1 UNTIL CONT6 > 3
-                   IF ESPACO2 (CONT6, CONT5) = PECA AND
-                      ESPACO2 (CONT6 + 1, CONT5) = PECA AND
-                      ESPACO2 (CONT6 + 2, CONT5) = PECA AND
-                      ESPACO2 (CONT6 + 3, CONT5) = PECA
-                       DISPLAY "O VENCEDOR E O PLAYER 2!"
-                       PERFORM WIN
-                       EXIT PERFORM
-                   END-IF
-               END-PERFORM
-           END-PERFORM.
-
-      *VITORIA DIAGONAL PARA A DIREITA
-           PERFORM VARYING CONT5 FROM 1 BY 1 UNTIL CONT5 > 3
-               PERFORM VARYING CONT6 FROM 1 BY 1 UNTIL CONT6 > 4
-                   IF ESPACO2 (CONT5, CONT6) = PECA AND
-                      ESPACO2 (CONT5 + 1, CONT6 + 1) = PECA AND
-                      ESPACO2 (CONT5 + 2, CONT6 + 2) = PECA AND
-                      ESPACO2 (CONT5 + 3, CONT6 + 3) = PECA
-                       DISPLAY "O VENCEDOR E O PLAYER 2!"
-                       PERFORM WIN
-                       EXIT PERFORM
-                   END-IF
-               END-PERFORM
-           END-PERFORM.
-
-      *VITORIA DIAGONAL PARA A ESQUERDA
-           PERFORM VARYING CONT5 FROM 1 BY 1 UNTIL CONT5 > 3
-               PERFORM VARYING CONT6 FROM 4 BY 1 UNTIL CONT6 > 7
-                   IF ESPACO2 (CONT5, CONT6) = PECA AND
-                      ESPACO2 (CONT5 + 1, CONT6 - 1) = PECA AND
-                      ESPACO2 (CONT5 + 2, CONT6 - 2) = PECA AND
-                      ESPACO2 (CONT5 + 3, CONT6 - 3) = PECA
-                       DISPLAY "O VENCEDOR E O PLAYER 2!"
-                       PERFORM WIN
-                       EXIT PERFORM
-                   END-IF
-               END-PERFORM
-           END-PERFORM.
-
-           WIN.
-               STOP RUN.
-
-           DRAW.
-               DISPLAY "EMPATE."
-               STOP RUN.
-
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLACAR-FILE ASSIGN TO "PLACAR4EMLINHA.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PLACAR-STATUS.
+
+           SELECT SESSAO-FILE ASSIGN TO "SESSOES.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SESSAO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD  PLACAR-FILE
+               LABEL RECORD IS STANDARD.
+           01  LINHA-PLACAR PIC X(80).
+
+           FD  SESSAO-FILE
+               LABEL RECORD IS STANDARD.
+           01  LINHA-SESSAO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 TABULEIRO.
+           05 ESPACO1 OCCURS 6 TIMES.
+               10 ESPACO2 PIC X(1) OCCURS 7 TIMES.
+       77 CONT1 PIC 9(1).
+       77 CONT2 PIC 9(1).
+       77 CONT3 PIC 9(1).
+       77 CONT4 PIC 99.
+       77 CONT5 PIC 9(1).
+       77 CONT6 PIC 9(1).
+       77 PECA PIC X(1).
+       77 COLUNA PIC 9(1).
+       77 JOGADAS PIC 99.
+       77 WS-PLACAR-STATUS PIC XX.
+       77 WS-SAI-PLACAR PIC X VALUE "N".
+       77 WS-LINHA PIC 9(1).
+       77 WS-LINHA-DESTINO PIC 9(1).
+       77 WS-COL-TENTATIVA PIC 9(1).
+       77 WS-JOGADOR-ATUAL PIC 9(1) VALUE 1.
+       77 WS-COLUNA-VALIDA PIC X VALUE "N".
+       77 WS-JOGO-TERMINOU PIC X VALUE "N".
+       77 WS-MODO-COMPUTADOR PIC X VALUE "N".
+       77 WS-JOGAR-DE-NOVO PIC X VALUE "S".
+       77 WS-RESPOSTA PIC X.
+       77 WS-BLOQUEAR-COL PIC 9(1).
+       77 WS-HA-4 PIC X.
+       77 WS-PECA-SALVA PIC X(1).
+       77 WS-NOME-VENCEDOR PIC X(20).
+       77 WS-RESULTADO PIC X(10).
+       77 WS-DATA PIC X(10).
+       77 WS-SESSAO-STATUS PIC XX.
+       77 WS-SESSAO-UTILIZADOR PIC X(20).
+       77 WS-SESSAO-EVENTO-TMP PIC X(6).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM REGISTAR-SESSAO-INICIO
+           PERFORM RULES
+           PERFORM ESCOLHER-MODO
+           MOVE "S" TO WS-JOGAR-DE-NOVO
+           PERFORM UNTIL WS-JOGAR-DE-NOVO = "N"
+               PERFORM LIMPAR-TABULEIRO
+               PERFORM BOARD
+               PERFORM PLAY
+               PERFORM PERGUNTAR-NOVO-JOGO
+           END-PERFORM
+           PERFORM MOSTRAR-PLACAR
+           PERFORM REGISTAR-SESSAO-FIM
+           STOP RUN.
+
+           PLAY.
+           MOVE "N" TO WS-JOGO-TERMINOU
+           PERFORM VARYING CONT4 FROM 1 BY 1
+                   UNTIL CONT4 > 42 OR WS-JOGO-TERMINOU = "S"
+               MOVE 1 TO WS-JOGADOR-ATUAL
+               PERFORM PLAYER1TURN
+               IF WS-JOGO-TERMINOU NOT = "S"
+                   MOVE 2 TO WS-JOGADOR-ATUAL
+                   PERFORM PLAYER2TURN
+               END-IF
+           END-PERFORM
+           IF WS-JOGO-TERMINOU NOT = "S"
+               PERFORM DRAW
+           END-IF
+           .
+
+           RULES.
+           DISPLAY "BEM-VINDO AO 4 EM LINHA."
+           DISPLAY "EXISTEM DUAS PECAS EM JOGO. X / O"
+           DISPLAY "O PLAYER 1 = X E O PLAYER 2 = O"
+           DISPLAY "O PLAYER 1 E SEMPRE O PRIMEIRO A JOGAR."
+           DISPLAY " "
+           DISPLAY "CADA JOGADOR ESCOLHE UMA COLUNA, DE 1 A 7,"
+           WITH NO ADVANCING
+           DISPLAY " E AS PECAS VAO AMONTOANDO."
+           DISPLAY "GANHA QUEM FIZER 4 EM LINHA!"
+           .
+
+           ESCOLHER-MODO.
+           DISPLAY "ESCOLHA O MODO DE JOGO:"
+           DISPLAY "1 - DOIS JOGADORES"
+           DISPLAY "2 - UM JOGADOR CONTRA O COMPUTADOR"
+           ACCEPT WS-RESPOSTA
+           IF WS-RESPOSTA = "2"
+               MOVE "S" TO WS-MODO-COMPUTADOR
+           ELSE
+               MOVE "N" TO WS-MODO-COMPUTADOR
+           END-IF
+           .
+
+           LIMPAR-TABULEIRO.
+           PERFORM VARYING CONT1 FROM 1 BY 1 UNTIL CONT1 > 6
+              PERFORM VARYING CONT2 FROM 1 BY 1 UNTIL CONT2 > 7
+                  MOVE "_" TO ESPACO2 (CONT1, CONT2)
+              END-PERFORM
+           END-PERFORM
+           .
+
+           BOARD.
+           DISPLAY "|" ESPACO2 (1,1) "|" ESPACO2(1,2) "|" ESPACO2 (1,3)
+           WITH NO ADVANCING
+           DISPLAY "|" ESPACO2 (1,4) "|" ESPACO2(1,5) "|" ESPACO2 (1,6)
+           WITH NO ADVANCING
+           DISPLAY "|" ESPACO2 (1,7) "|"
+
+           DISPLAY "|" ESPACO2 (2,1) "|" ESPACO2(2,2) "|" ESPACO2 (2,3)
+           WITH NO ADVANCING
+           DISPLAY "|" ESPACO2 (2,4) "|" ESPACO2(2,5) "|" ESPACO2 (2,6)
+           WITH NO ADVANCING
+           DISPLAY "|" ESPACO2 (2,7) "|"
+
+           DISPLAY "|" ESPACO2 (3,1) "|" ESPACO2(3,2) "|" ESPACO2 (3,3)
+           WITH NO ADVANCING
+           DISPLAY "|" ESPACO2 (3,4) "|" ESPACO2(3,5) "|" ESPACO2 (3,6)
+           WITH NO ADVANCING
+           DISPLAY "|" ESPACO2 (3,7) "|"
+
+           DISPLAY "|" ESPACO2 (4,1) "|" ESPACO2(4,2) "|" ESPACO2 (4,3)
+           WITH NO ADVANCING
+           DISPLAY "|" ESPACO2 (4,4) "|" ESPACO2(4,5) "|" ESPACO2 (4,6)
+           WITH NO ADVANCING
+           DISPLAY "|" ESPACO2 (4,7) "|"
+
+           DISPLAY "|" ESPACO2 (5,1) "|" ESPACO2(5,2) "|" ESPACO2 (5,3)
+           WITH NO ADVANCING
+           DISPLAY "|" ESPACO2 (5,4) "|" ESPACO2(5,5) "|" ESPACO2 (5,6)
+           WITH NO ADVANCING
+           DISPLAY "|" ESPACO2 (5,7) "|"
+
+           DISPLAY "|" ESPACO2 (6,1) "|" ESPACO2(6,2) "|" ESPACO2 (6,3)
+           WITH NO ADVANCING
+           DISPLAY "|" ESPACO2 (6,4) "|" ESPACO2(6,5) "|" ESPACO2 (6,6)
+           WITH NO ADVANCING
+           DISPLAY "|" ESPACO2 (6,7) "|"
+
+           DISPLAY "|" 1 "|" 2 "|" 3 "|" 4 "|" 5 "|" 6 "|" 7 "|"
+           DISPLAY " ".
+
+           PLAYER1TURN.
+               DISPLAY "TURNO DO PLAYER 1. INDICA A COLUNA:"
+               MOVE "X" TO PECA
+               PERFORM OBTER-COLUNA
+               PERFORM COLOCAR-PECA
+               PERFORM BOARD
+               PERFORM VERIFICAR-VITORIA
+               .
+
+           PLAYER2TURN.
+               MOVE "O" TO PECA
+               IF WS-MODO-COMPUTADOR = "S"
+                   PERFORM ESCOLHER-COLUNA-COMPUTADOR
+                   DISPLAY "O COMPUTADOR ESCOLHEU A COLUNA " COLUNA
+                   PERFORM ENCONTRAR-LINHA-LIVRE
+               ELSE
+                   DISPLAY "TURNO DO PLAYER 2. INDICA A COLUNA:"
+                   PERFORM OBTER-COLUNA
+               END-IF
+               PERFORM COLOCAR-PECA
+               PERFORM BOARD
+               PERFORM VERIFICAR-VITORIA
+               .
+
+           OBTER-COLUNA.
+           MOVE "N" TO WS-COLUNA-VALIDA
+           PERFORM UNTIL WS-COLUNA-VALIDA = "S"
+               ACCEPT COLUNA
+               IF COLUNA > 0 AND COLUNA < 8
+                   PERFORM ENCONTRAR-LINHA-LIVRE
+                   IF WS-LINHA-DESTINO > 0
+                       MOVE "S" TO WS-COLUNA-VALIDA
+                   ELSE
+                       DISPLAY "COLUNA CHEIA. ESCOLHA OUTRA COLUNA:"
+                   END-IF
+               ELSE
+                   DISPLAY "JOGADA FORA DO TABULEIRO. TENTE OUTRA VEZ:"
+               END-IF
+           END-PERFORM
+           .
+
+           ENCONTRAR-LINHA-LIVRE.
+           MOVE 0 TO WS-LINHA-DESTINO
+           PERFORM VARYING WS-LINHA FROM 6 BY -1 UNTIL WS-LINHA < 1
+               IF WS-LINHA-DESTINO = 0
+                   IF ESPACO2 (WS-LINHA, COLUNA) = "_"
+                       MOVE WS-LINHA TO WS-LINHA-DESTINO
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+
+           COLOCAR-PECA.
+           MOVE PECA TO ESPACO2 (WS-LINHA-DESTINO, COLUNA)
+           .
+
+           ESCOLHER-COLUNA-COMPUTADOR.
+           MOVE PECA TO WS-PECA-SALVA
+           MOVE "X" TO PECA
+           MOVE 0 TO WS-BLOQUEAR-COL
+           PERFORM VARYING COLUNA FROM 1 BY 1 UNTIL COLUNA > 7
+               IF WS-BLOQUEAR-COL = 0
+                   PERFORM ENCONTRAR-LINHA-LIVRE
+                   IF WS-LINHA-DESTINO > 0
+                       MOVE "X" TO ESPACO2 (WS-LINHA-DESTINO, COLUNA)
+                       PERFORM HA-4-EM-LINHA
+                       MOVE "_" TO ESPACO2 (WS-LINHA-DESTINO, COLUNA)
+                       IF WS-HA-4 = "S"
+                           MOVE COLUNA TO WS-BLOQUEAR-COL
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE WS-PECA-SALVA TO PECA
+           IF WS-BLOQUEAR-COL > 0
+               MOVE WS-BLOQUEAR-COL TO COLUNA
+           ELSE
+               PERFORM ESCOLHER-COLUNA-RAZOAVEL
+           END-IF
+           .
+
+           ESCOLHER-COLUNA-RAZOAVEL.
+           MOVE 0 TO WS-LINHA-DESTINO
+           MOVE 4 TO COLUNA
+           PERFORM ENCONTRAR-LINHA-LIVRE
+           IF WS-LINHA-DESTINO = 0
+               PERFORM VARYING WS-COL-TENTATIVA FROM 1 BY 1
+                       UNTIL WS-COL-TENTATIVA > 7
+                           OR WS-LINHA-DESTINO > 0
+                   MOVE WS-COL-TENTATIVA TO COLUNA
+                   PERFORM ENCONTRAR-LINHA-LIVRE
+               END-PERFORM
+           END-IF
+           .
+
+           HA-4-EM-LINHA.
+           MOVE "N" TO WS-HA-4
+
+      *VITORIA HORIZONTAL
+           PERFORM VARYING CONT5 FROM 1 BY 1 UNTIL CONT5 > 6
+               PERFORM VARYING CONT6 FROM 1 BY 1 UNTIL CONT6 > 4
+                   IF ESPACO2 (CONT5, CONT6) = PECA AND
+                      ESPACO2 (CONT5, CONT6 + 1) = PECA AND
+                      ESPACO2 (CONT5, CONT6 + 2) = PECA AND
+                      ESPACO2 (CONT5, CONT6 + 3) = PECA
+                       MOVE "S" TO WS-HA-4
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+      *VITORIA VERTICAL
+           PERFORM VARYING CONT5 FROM 1 BY 1 UNTIL CONT5 > 7
+               PERFORM VARYING CONT6 FROM 1 BY 1 UNTIL CONT6 > 3
+                   IF ESPACO2 (CONT6, CONT5) = PECA AND
+                      ESPACO2 (CONT6 + 1, CONT5) = PECA AND
+                      ESPACO2 (CONT6 + 2, CONT5) = PECA AND
+                      ESPACO2 (CONT6 + 3, CONT5) = PECA
+                       MOVE "S" TO WS-HA-4
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+      *VITORIA DIAGONAL PARA A DIREITA
+           PERFORM VARYING CONT5 FROM 1 BY 1 UNTIL CONT5 > 3
+               PERFORM VARYING CONT6 FROM 1 BY 1 UNTIL CONT6 > 4
+                   IF ESPACO2 (CONT5, CONT6) = PECA AND
+                      ESPACO2 (CONT5 + 1, CONT6 + 1) = PECA AND
+                      ESPACO2 (CONT5 + 2, CONT6 + 2) = PECA AND
+                      ESPACO2 (CONT5 + 3, CONT6 + 3) = PECA
+                       MOVE "S" TO WS-HA-4
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+      *VITORIA DIAGONAL PARA A ESQUERDA
+           PERFORM VARYING CONT5 FROM 1 BY 1 UNTIL CONT5 > 3
+               PERFORM VARYING CONT6 FROM 4 BY 1 UNTIL CONT6 > 7
+                   IF ESPACO2 (CONT5, CONT6) = PECA AND
+                      ESPACO2 (CONT5 + 1, CONT6 - 1) = PECA AND
+                      ESPACO2 (CONT5 + 2, CONT6 - 2) = PECA AND
+                      ESPACO2 (CONT5 + 3, CONT6 - 3) = PECA
+                       MOVE "S" TO WS-HA-4
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+
+           VERIFICAR-VITORIA.
+           PERFORM HA-4-EM-LINHA
+           IF WS-HA-4 = "S"
+               IF WS-JOGADOR-ATUAL = 1
+                   DISPLAY "O VENCEDOR E O PLAYER 1!"
+                   MOVE "PLAYER 1" TO WS-NOME-VENCEDOR
+               ELSE
+                   IF WS-MODO-COMPUTADOR = "S"
+                       DISPLAY "O VENCEDOR E O COMPUTADOR!"
+                       MOVE "COMPUTADOR" TO WS-NOME-VENCEDOR
+                   ELSE
+                       DISPLAY "O VENCEDOR E O PLAYER 2!"
+                       MOVE "PLAYER 2" TO WS-NOME-VENCEDOR
+                   END-IF
+               END-IF
+               PERFORM WIN
+           END-IF
+           .
+
+           WIN.
+               MOVE "S" TO WS-JOGO-TERMINOU
+               MOVE "VITORIA" TO WS-RESULTADO
+               PERFORM REGISTAR-RESULTADO
+               .
+
+           DRAW.
+               DISPLAY "EMPATE."
+               MOVE "EMPATE" TO WS-NOME-VENCEDOR
+               MOVE "EMPATE" TO WS-RESULTADO
+               PERFORM REGISTAR-RESULTADO
+               .
+
+           REGISTAR-RESULTADO.
+           OPEN EXTEND PLACAR-FILE
+           IF WS-PLACAR-STATUS = "35"
+               OPEN OUTPUT PLACAR-FILE
+               CLOSE PLACAR-FILE
+               OPEN EXTEND PLACAR-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATA
+           MOVE SPACE TO LINHA-PLACAR
+           STRING WS-DATA           DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  WS-NOME-VENCEDOR  DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  WS-RESULTADO      DELIMITED BY SIZE
+               INTO LINHA-PLACAR
+           WRITE LINHA-PLACAR
+           CLOSE PLACAR-FILE
+           .
+
+           REGISTAR-SESSAO-INICIO.
+           MOVE "INICIO" TO WS-SESSAO-EVENTO-TMP
+           PERFORM REGISTAR-SESSAO
+           .
+
+           REGISTAR-SESSAO-FIM.
+           MOVE "FIM" TO WS-SESSAO-EVENTO-TMP
+           PERFORM REGISTAR-SESSAO
+           .
+
+           REGISTAR-SESSAO.
+           ACCEPT WS-SESSAO-UTILIZADOR FROM ENVIRONMENT "USER"
+           OPEN EXTEND SESSAO-FILE
+           IF WS-SESSAO-STATUS = "35"
+               OPEN OUTPUT SESSAO-FILE
+               CLOSE SESSAO-FILE
+               OPEN EXTEND SESSAO-FILE
+           END-IF
+           MOVE SPACE TO LINHA-SESSAO
+           STRING "4EMLINHA"           DELIMITED BY SIZE
+                  " "                  DELIMITED BY SIZE
+                  WS-SESSAO-UTILIZADOR DELIMITED BY SIZE
+                  " "                  DELIMITED BY SIZE
+                  WS-SESSAO-EVENTO-TMP DELIMITED BY SIZE
+                  " "                  DELIMITED BY SIZE
+                  FUNCTION CURRENT-DATE DELIMITED BY SIZE
+               INTO LINHA-SESSAO
+           WRITE LINHA-SESSAO
+           CLOSE SESSAO-FILE
+           .
+
+           PERGUNTAR-NOVO-JOGO.
+           DISPLAY "JOGAR OUTRA VEZ? (S/N)"
+           ACCEPT WS-RESPOSTA
+           IF WS-RESPOSTA NOT = "S"
+               MOVE "N" TO WS-JOGAR-DE-NOVO
+           END-IF
+           .
+
+           MOSTRAR-PLACAR.
+           DISPLAY " "
+           DISPLAY "*** HISTORICO DE RESULTADOS (DATA VENCEDOR"
+               " RESULTADO) ***"
+           OPEN INPUT PLACAR-FILE
+           IF WS-PLACAR-STATUS = "00"
+               MOVE "N" TO WS-SAI-PLACAR
+               PERFORM UNTIL WS-SAI-PLACAR = "S"
+                   READ PLACAR-FILE
+                       AT END
+                           MOVE "S" TO WS-SAI-PLACAR
+                       NOT AT END
+                           DISPLAY LINHA-PLACAR
+                   END-READ
+               END-PERFORM
+               CLOSE PLACAR-FILE
+           ELSE
+               DISPLAY "(SEM HISTORICO AINDA)"
+           END-IF
+           .
+
+       END PROGRAM YOUR-PROGRAM-NAME.
